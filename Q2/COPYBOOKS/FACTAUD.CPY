@@ -0,0 +1,42 @@
+000100***************************************************************
+000200*                                                             *
+000300*    FACTAUD.CPY                                              *
+000400*    FACTORIAL AUDIT TRAIL RECORD                             *
+000500*                                                              *
+000600*    ONE RECORD IS WRITTEN FOR EVERY INVOCATION OF THE         *
+000700*    CALCULATE-FACTORIAL PARAGRAPH.  GIVES A DURABLE, REPLAY-  *
+000800*    ABLE LOG OF WHAT WAS CALCULATED, WHEN, AND BY WHICH RUN,  *
+000900*    FOR COMPLIANCE AND RECONCILIATION REVIEWS.  ALSO READ     *
+001000*    ONLINE BY THE FACTORIAL-ONLINE CICS TRANSACTION TO        *
+001100*    SUPPORT THE HISTORY LOOKUP SCREEN.                        *
+001200*                                                              *
+001300*    MODIFICATION HISTORY                                     *
+001400*    DATE       INIT  DESCRIPTION                              *
+001500*    ---------- ----  -------------------------------------   *
+001600*    2026-08-09 RSK   INITIAL VERSION.                        *
+001620*    2026-08-09 RSK   WIDENED AUD-FACTORIAL TO PIC 9(36) AND   *
+001640*                     ADDED AUD-STATUS TO MATCH THE WIDER      *
+001660*                     PACKED-DECIMAL WS-FACTORIAL AND THE NEW  *
+001680*                     OUT-OF-RANGE OVERFLOW FLAG.              *
+001690*    2026-08-09 RSK   FACTAUD IS NOW AN INDEXED FILE SO THE      *
+001691*                     ONLINE HISTORY SCREEN CAN BROWSE IT.       *
+001692*                     AUD-NUMBER ALONE REPEATS ACROSS RUNS AND   *
+001693*                     CANNOT BE THE RECORD KEY, SO AUD-KEY       *
+001694*                     (NUMBER + RUN DATE + TIME STAMP) IS NOW    *
+001695*                     THE UNIQUE PRIMARY KEY AND AUD-NUMBER      *
+001696*                     BECOMES AN ALTERNATE KEY WITH DUPLICATES   *
+001697*                     FOR "BROWSE BY NUMBER".  AUD-TIME-STAMP    *
+001698*                     IS ADDED TO CARRY THE TIME-OF-DAY COMPONENT*
+001699*                     OF THE KEY.                                *
+001700*                                                              *
+001800***************************************************************
+001900 01  FD-AUDIT-RECORD.
+001950     05  AUD-KEY.
+001960         10  AUD-NUMBER              PIC 9(03).
+001970         10  AUD-RUN-DATE            PIC 9(08).
+001980         10  AUD-TIME-STAMP          PIC 9(08).
+002100     05  AUD-FACTORIAL               PIC 9(36).
+002150     05  AUD-STATUS                  PIC X(01).
+002160         88  AUD-STATUS-VALID                 VALUE "0".
+002170         88  AUD-STATUS-OVERFLOW              VALUE "9".
+002300     05  AUD-JOB-USERID              PIC X(08).
