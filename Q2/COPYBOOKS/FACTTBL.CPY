@@ -0,0 +1,23 @@
+000100***************************************************************
+000200*                                                             *
+000300*    FACTTBL.CPY                                              *
+000400*    FACTORIAL-TABLE REFERENCE RECORD                        *
+000500*                                                              *
+000600*    ONE RECORD PER PRECOMPUTED FACTORIAL, KEYED ON TBL-NUMBER.*
+000700*    BUILT ONE TIME BY FACTORIAL-TABLE-BUILDER AND READ BY     *
+000800*    FACTORIAL-CALCULATION'S LOOKUP MODE SO A VALUE THAT HAS   *
+000900*    ALREADY BEEN CALCULATED DOES NOT REPEAT THE PERFORM       *
+001000*    VARYING MULTIPLICATION LOOP.                              *
+001100*                                                              *
+001200*    MODIFICATION HISTORY                                     *
+001300*    DATE       INIT  DESCRIPTION                              *
+001400*    ---------- ----  -------------------------------------   *
+001500*    2026-08-09 RSK   INITIAL VERSION.                        *
+001600*                                                              *
+001700***************************************************************
+001800 01  FD-TABLE-RECORD.
+001900     05  TBL-NUMBER                  PIC 9(03).
+002000     05  TBL-FACTORIAL               PIC 9(36).
+002100     05  TBL-STATUS                  PIC X(01).
+002200         88  TBL-STATUS-VALID                 VALUE "0".
+002300         88  TBL-STATUS-OVERFLOW              VALUE "9".
