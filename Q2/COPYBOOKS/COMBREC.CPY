@@ -0,0 +1,34 @@
+000100***************************************************************
+000200*                                                             *
+000300*    COMBREC.CPY                                              *
+000400*    COMBINATIONS/PERMUTATIONS REQUEST INPUT RECORD           *
+000500*                                                              *
+000600*    ONE RECORD PER N/R PAIR TO BE EVALUATED.  READ BY         *
+000700*    COMBINATIONS-CALCULATION FROM THE COMBIN CARD FILE.       *
+000800*                                                              *
+000900*    MODIFICATION HISTORY                                     *
+001000*    DATE       INIT  DESCRIPTION                              *
+001100*    ---------- ----  -------------------------------------   *
+001200*    2026-08-09 RSK   INITIAL VERSION.                        *
+001250*    2026-08-09 RSK   WIDENED CR-N-FIELD AND CR-R-FIELD TO      *
+001260*                     SIGNED 4-DIGIT FIELDS SO VALIDATE-INPUT   *
+001270*                     CAN ACTUALLY SEE A NEGATIVE OR OUT-OF-    *
+001280*                     RANGE CARD VALUE (WS-N-VALUE/WS-R-VALUE   *
+001290*                     STAY PIC 9(03)).                          *
+001310*    2026-08-09 RSK   ADDED CR-N-FIELD-X/CR-R-FIELD-X,           *
+001320*                     ALPHANUMERIC REDEFINES OF CR-N-FIELD/      *
+001330*                     CR-R-FIELD, SO A NON-NUMERIC CARD CAN BE   *
+001340*                     LOGGED TO THE EXCEPTIONS REPORT BY ITS     *
+001350*                     RAW BYTES INSTEAD OF A NUMERIC MOVE        *
+001360*                     AGAINST DATA ALREADY KNOWN NOT TO BE       *
+001370*                     VALID ZONED DECIMAL.                      *
+001380*                                                              *
+001400***************************************************************
+001500 01  CR-REQUEST-RECORD.
+001600     05  CR-N-FIELD                  PIC S9(04).
+001610     05  CR-N-FIELD-X REDEFINES CR-N-FIELD
+001620                                     PIC X(04).
+001700     05  CR-R-FIELD                  PIC S9(04).
+001710     05  CR-R-FIELD-X REDEFINES CR-R-FIELD
+001720                                     PIC X(04).
+001800     05  FILLER                      PIC X(72).
