@@ -0,0 +1,31 @@
+000100***************************************************************
+000200*                                                             *
+000300*    FACTREC.CPY                                              *
+000400*    FACTORIAL REQUEST INPUT RECORD                           *
+000500*                                                              *
+000600*    ONE RECORD PER NUMBER TO BE FACTORIALED.  READ BY         *
+000700*    FACTORIAL-CALCULATION FROM THE FACTIN CARD FILE.          *
+000800*                                                              *
+000900*    MODIFICATION HISTORY                                     *
+001000*    DATE       INIT  DESCRIPTION                              *
+001100*    ---------- ----  -------------------------------------   *
+001200*    2026-08-09 RSK   INITIAL VERSION FOR BATCH CONVERSION.    *
+001250*    2026-08-09 RSK   WIDENED FD-NUMBER-FIELD TO A SIGNED       *
+001260*                     4-DIGIT FIELD.  WS-NUMBER IS STILL        *
+001270*                     PIC 9(03), SO A SIGNED/4-DIGIT CARD       *
+001280*                     VALUE LETS VALIDATE-INPUT ACTUALLY        *
+001290*                     DETECT A NEGATIVE OR OUT-OF-RANGE ENTRY   *
+001300*                     INSTEAD OF THE CHECK BEING UNREACHABLE.   *
+001310*    2026-08-09 RSK   ADDED FD-NUMBER-FIELD-X, AN ALPHANUMERIC   *
+001320*                     REDEFINES OF FD-NUMBER-FIELD, SO A CARD    *
+001330*                     THAT FAILS THE NUMERIC TEST CAN BE LOGGED  *
+001340*                     TO THE EXCEPTION REPORT BY ITS RAW BYTES   *
+001350*                     INSTEAD OF BY A NUMERIC MOVE AGAINST DATA  *
+001360*                     ALREADY KNOWN NOT TO BE VALID ZONED        *
+001370*                     DECIMAL.                                   *
+001400***************************************************************
+001500 01  FD-REQUEST-RECORD.
+001600     05  FD-NUMBER-FIELD             PIC S9(04).
+001610     05  FD-NUMBER-FIELD-X REDEFINES FD-NUMBER-FIELD
+001620                                     PIC X(04).
+001700     05  FILLER                      PIC X(76).
