@@ -0,0 +1,26 @@
+000100***************************************************************
+000200*                                                             *
+000300*    FACTEXT.CPY                                              *
+000400*    ACTUARIAL EXTRACT FEED RECORD                            *
+000500*                                                              *
+000600*    ONE RECORD IS WRITTEN FOR EVERY FACTORIAL SUCCESSFULLY    *
+000700*    CALCULATED, IN A FIXED FORM THE ACTUARIAL SYSTEM'S OWN    *
+000800*    LOAD JOB CAN READ WITHOUT ANY KNOWLEDGE OF FACTAUD OR     *
+000900*    ANY OTHER FILE IN THIS SYSTEM.  THE LAYOUT IS A CONTRACT  *
+001000*    WITH THAT DOWNSTREAM SYSTEM AND MUST NOT BE CHANGED       *
+001100*    WITHOUT COORDINATING WITH THEM.                           *
+001200*                                                              *
+001300*    MODIFICATION HISTORY                                     *
+001400*    DATE       INIT  DESCRIPTION                              *
+001500*    ---------- ----  -------------------------------------   *
+001600*    2026-08-09 RSK   INITIAL VERSION.                        *
+001700*                                                              *
+001800***************************************************************
+001900 01  FD-EXTRACT-RECORD.
+002000     05  EXT-NUMBER                  PIC 9(03).
+002100     05  EXT-FACTORIAL               PIC 9(36).
+002200     05  EXT-STATUS                  PIC X(01).
+002300         88  EXT-STATUS-VALID                 VALUE "0".
+002400         88  EXT-STATUS-OVERFLOW              VALUE "9".
+002500     05  EXT-RUN-DATE                PIC 9(08).
+002600     05  FILLER                      PIC X(31).
