@@ -0,0 +1,47 @@
+000100***************************************************************
+000200*                                                             *
+000300*    FACTMATH.CPY                                             *
+000400*    SHARED FACTORIAL MULTIPLICATION LOGIC                    *
+000500*                                                              *
+000600*    COPIED INTO THE PROCEDURE DIVISION OF ANY PROGRAM THAT    *
+000700*    NEEDS N! WITHOUT HAND-ROLLING THE LOOP.  THE COPYING      *
+000800*    PROGRAM MUST DEFINE, IN ITS OWN WORKING-STORAGE, THE      *
+000900*    SAME FIELDS FACTORIAL-CALCULATION USES:                  *
+001000*        01  WS-NUMBER          PIC 9(03).                    *
+001100*        01  WS-FACTORIAL       PIC 9(36) COMP-3.              *
+001200*        01  WS-COUNTER         PIC 9(03) COMP.                *
+001300*        77  WS-CALC-STATUS     PIC X(01).                    *
+001400*            88  WS-CALC-VALID           VALUE "0".            *
+001500*            88  WS-CALC-OVERFLOW        VALUE "9".            *
+001600*    ON ENTRY WS-NUMBER HOLDS THE VALUE TO BE FACTORIALED.     *
+001700*    ON EXIT WS-FACTORIAL HOLDS THE RESULT AND WS-CALC-STATUS  *
+001800*    REFLECTS WS-CALC-VALID OR WS-CALC-OVERFLOW.               *
+001900*                                                              *
+002000*    MODIFICATION HISTORY                                     *
+002100*    DATE       INIT  DESCRIPTION                              *
+002200*    ---------- ----  -------------------------------------   *
+002300*    2026-08-09 RSK   PULLED OUT OF FACTORIAL-CALCULATION INTO  *
+002400*                     THIS COPYBOOK SO COMBINATIONS-           *
+002500*                     CALCULATION CAN PERFORM THE SAME LOGIC    *
+002600*                     FOR N!, R!, AND (N-R)! WITHOUT A SECOND   *
+002700*                     COPY OF THE MULTIPLICATION LOOP.          *
+002800*                                                              *
+002900***************************************************************
+003000 CALCULATE-FACTORIAL.
+003100     MOVE 1 TO WS-FACTORIAL
+003200     SET WS-CALC-VALID TO TRUE
+003300     IF WS-NUMBER = 0
+003400         MOVE 1 TO WS-FACTORIAL
+003500     ELSE
+003600         PERFORM VARYING WS-COUNTER FROM 1 BY 1
+003700                 UNTIL WS-COUNTER > WS-NUMBER
+003800                    OR WS-CALC-OVERFLOW
+003900             MULTIPLY WS-COUNTER BY WS-FACTORIAL
+004000                 GIVING WS-FACTORIAL
+004100                 ON SIZE ERROR
+004200                     SET WS-CALC-OVERFLOW TO TRUE
+004300             END-MULTIPLY
+004400         END-PERFORM
+004500     END-IF.
+004600 CALCULATE-FACTORIAL-EXIT.
+004700     EXIT.
