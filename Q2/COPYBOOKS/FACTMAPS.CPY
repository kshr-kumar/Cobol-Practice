@@ -0,0 +1,159 @@
+000100***************************************************************
+000200*                                                             *
+000300*    FACTMAPS.CPY                                              *
+000400*    SYMBOLIC MAP DESCRIPTIONS FOR MAPSET FACTMAP              *
+000500*    (MAPS FACTM1 - ENTRY SCREEN, FACTM2 - HISTORY LOOKUP).    *
+000600*                                                              *
+000700*    GENERATED FROM BMS/FACTMAP.BMS BY THE BMS MAP TRANSLATOR. *
+000800*    DO NOT HAND-CODE FIELDS ONTO THIS COPYBOOK -- REGENERATE  *
+000900*    FROM THE MAPSET SOURCE IF THE SCREEN LAYOUT CHANGES.      *
+001000*                                                              *
+001100*    MODIFICATION HISTORY                                     *
+001200*    DATE       INIT  DESCRIPTION                              *
+001300*    ---------- ----  -------------------------------------   *
+001400*    2026-08-09 RSK   INITIAL VERSION.                        *
+001450*    2026-08-09 RSK   THE "I" HALF OF EACH MAP WAS ONLY          *
+001460*                     CARRYING THE FIELDS THE OPERATOR KEYS      *
+001470*                     INTO, WHILE THE "O" HALF IT REDEFINES       *
+001480*                     CARRIES AN L/F/A/DATA GROUP FOR EVERY        *
+001490*                     NAMED FIELD ON THE MAP, PROTECTED OR NOT.    *
+001495*                     ADDED THE MISSING L/F/A/I GROUPS FOR THE     *
+001497*                     OUTPUT-ONLY FIELDS SO BOTH HALVES COVER      *
+001498*                     THE SAME FIELDS AND LINE UP BYTE FOR BYTE,   *
+001499*                     AS THE TRANSLATOR ACTUALLY GENERATES THEM.   *
+001500*                                                              *
+001600***************************************************************
+001700 01  FACTM1I.
+001800     02  FILLER            PIC X(12).
+001900     02  NUMBERL           COMP PIC S9(4).
+002000     02  NUMBERF           PICTURE X.
+002100     02  FILLER REDEFINES NUMBERF.
+002200         03  NUMBERA       PICTURE X.
+002300     02  NUMBERI           PIC 9(03).
+002310     02  RESULTL           COMP PIC S9(4).
+002320     02  RESULTF           PICTURE X.
+002330     02  FILLER REDEFINES RESULTF.
+002340         03  RESULTA       PICTURE X.
+002350     02  RESULTI           PIC X(36).
+002360     02  STATUSL           COMP PIC S9(4).
+002370     02  STATUSF           PICTURE X.
+002380     02  FILLER REDEFINES STATUSF.
+002390         03  STATUSA       PICTURE X.
+002395     02  STATUSI           PIC X(15).
+002400*
+002410     02  ERRMSGL           COMP PIC S9(4).
+002420     02  ERRMSGF           PICTURE X.
+002430     02  FILLER REDEFINES ERRMSGF.
+002440         03  ERRMSGA       PICTURE X.
+002450     02  ERRMSGI           PIC X(79).
+002460*
+002500 01  FACTM1O REDEFINES FACTM1I.
+002600     02  FILLER            PIC X(12).
+002700     02  FILLER            PIC X(03).
+002800     02  NUMBERO           PIC 9(03).
+002900     02  FILLER            PIC X(03).
+003000     02  RESULTO           PIC X(36).
+003100     02  FILLER            PIC X(03).
+003200     02  STATUSO           PIC X(15).
+003300     02  FILLER            PIC X(03).
+003400     02  ERRMSGO           PIC X(79).
+003500*
+003600***************************************************************
+003700* FACTM2 - HISTORY LOOKUP SCREEN.                              *
+003800***************************************************************
+003900 01  FACTM2I.
+004000     02  FILLER            PIC X(12).
+004100     02  SRCHNUML          COMP PIC S9(4).
+004200     02  SRCHNUMF          PICTURE X.
+004300     02  FILLER REDEFINES SRCHNUMF.
+004400         03  SRCHNUMA      PICTURE X.
+004500     02  SRCHNUMI          PIC 9(03).
+004600     02  SRCHDTEL          COMP PIC S9(4).
+004700     02  SRCHDTEF          PICTURE X.
+004800     02  FILLER REDEFINES SRCHDTEF.
+004900         03  SRCHDTEA      PICTURE X.
+005000     02  SRCHDTEI          PIC 9(08).
+005010     02  LINE01L           COMP PIC S9(4).
+005011     02  LINE01F           PICTURE X.
+005012     02  FILLER REDEFINES LINE01F.
+005013         03  LINE01A       PICTURE X.
+005014     02  LINE01I           PIC X(70).
+005015     02  LINE02L           COMP PIC S9(4).
+005016     02  LINE02F           PICTURE X.
+005017     02  FILLER REDEFINES LINE02F.
+005018         03  LINE02A       PICTURE X.
+005019     02  LINE02I           PIC X(70).
+005020     02  LINE03L           COMP PIC S9(4).
+005021     02  LINE03F           PICTURE X.
+005022     02  FILLER REDEFINES LINE03F.
+005023         03  LINE03A       PICTURE X.
+005024     02  LINE03I           PIC X(70).
+005025     02  LINE04L           COMP PIC S9(4).
+005026     02  LINE04F           PICTURE X.
+005027     02  FILLER REDEFINES LINE04F.
+005028         03  LINE04A       PICTURE X.
+005029     02  LINE04I           PIC X(70).
+005030     02  LINE05L           COMP PIC S9(4).
+005031     02  LINE05F           PICTURE X.
+005032     02  FILLER REDEFINES LINE05F.
+005033         03  LINE05A       PICTURE X.
+005034     02  LINE05I           PIC X(70).
+005035     02  LINE06L           COMP PIC S9(4).
+005036     02  LINE06F           PICTURE X.
+005037     02  FILLER REDEFINES LINE06F.
+005038         03  LINE06A       PICTURE X.
+005039     02  LINE06I           PIC X(70).
+005040     02  LINE07L           COMP PIC S9(4).
+005041     02  LINE07F           PICTURE X.
+005042     02  FILLER REDEFINES LINE07F.
+005043         03  LINE07A       PICTURE X.
+005044     02  LINE07I           PIC X(70).
+005045     02  LINE08L           COMP PIC S9(4).
+005046     02  LINE08F           PICTURE X.
+005047     02  FILLER REDEFINES LINE08F.
+005048         03  LINE08A       PICTURE X.
+005049     02  LINE08I           PIC X(70).
+005050     02  LINE09L           COMP PIC S9(4).
+005051     02  LINE09F           PICTURE X.
+005052     02  FILLER REDEFINES LINE09F.
+005053         03  LINE09A       PICTURE X.
+005054     02  LINE09I           PIC X(70).
+005055     02  LINE10L           COMP PIC S9(4).
+005056     02  LINE10F           PICTURE X.
+005057     02  FILLER REDEFINES LINE10F.
+005058         03  LINE10A       PICTURE X.
+005059     02  LINE10I           PIC X(70).
+005060     02  HERRMSGL          COMP PIC S9(4).
+005061     02  HERRMSGF          PICTURE X.
+005062     02  FILLER REDEFINES HERRMSGF.
+005063         03  HERRMSGA      PICTURE X.
+005064     02  HERRMSGI          PIC X(79).
+005065*
+005200 01  FACTM2O REDEFINES FACTM2I.
+005300     02  FILLER            PIC X(12).
+005400     02  FILLER            PIC X(03).
+005500     02  SRCHNUMO          PIC 9(03).
+005600     02  FILLER            PIC X(03).
+005700     02  SRCHDTEO          PIC 9(08).
+005800     02  FILLER            PIC X(03).
+005900     02  LINE01O           PIC X(70).
+006000     02  FILLER            PIC X(03).
+006100     02  LINE02O           PIC X(70).
+006200     02  FILLER            PIC X(03).
+006300     02  LINE03O           PIC X(70).
+006400     02  FILLER            PIC X(03).
+006500     02  LINE04O           PIC X(70).
+006600     02  FILLER            PIC X(03).
+006700     02  LINE05O           PIC X(70).
+006800     02  FILLER            PIC X(03).
+006900     02  LINE06O           PIC X(70).
+007000     02  FILLER            PIC X(03).
+007100     02  LINE07O           PIC X(70).
+007200     02  FILLER            PIC X(03).
+007300     02  LINE08O           PIC X(70).
+007400     02  FILLER            PIC X(03).
+007500     02  LINE09O           PIC X(70).
+007600     02  FILLER            PIC X(03).
+007700     02  LINE10O           PIC X(70).
+007800     02  FILLER            PIC X(03).
+007900     02  HERRMSGO          PIC X(79).
