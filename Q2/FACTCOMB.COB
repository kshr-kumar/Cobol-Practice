@@ -0,0 +1,393 @@
+000100***************************************************************
+000200*                                                             *
+000300* IDENTIFICATION DIVISION.                                    *
+000400*                                                             *
+000500***************************************************************
+000600 IDENTIFICATION DIVISION.
+000700 PROGRAM-ID.     COMBINATIONS-CALCULATION.
+000800 AUTHOR.         R S KUMAR.
+000900 INSTALLATION.   BATCH SYSTEMS GROUP.
+001000 DATE-WRITTEN.   2026-08-09.
+001100 DATE-COMPILED.
+001200*
+001300***************************************************************
+001400*  MODIFICATION HISTORY                                       *
+001500*  DATE       INIT  DESCRIPTION                                *
+001600*  ---------- ----  --------------------------------------    *
+001700*  2026-08-09 RSK   INITIAL VERSION.  READS COMBIN CARD FILE   *
+001800*                   OF N/R PAIRS, CALLS THE SHARED FACTMATH     *
+001900*                   LOGIC THREE TIMES FOR N!, R!, AND (N-R)!,   *
+002000*                   AND DIVIDES OUT NCR AND NPR ONTO COMBRPT.   *
+002050*  2026-08-09 RSK   WIDENED CR-N-FIELD/CR-R-FIELD TO SIGNED      *
+002060*                   4-DIGIT FIELDS SO VALIDATE-INPUT CAN SEE A   *
+002070*                   NEGATIVE OR OUT-OF-RANGE CARD VALUE.         *
+002080*  2026-08-09 RSK   3200-WRITE-EXCEPTION-RECORD WAS MOVING THE   *
+002090*                   SIGNED CR-N-FIELD/CR-R-FIELD STRAIGHT INTO   *
+002100*                   ALPHANUMERIC EXCEPTION-LINE FIELDS, GARBLING *
+002110*                   A NEGATIVE VALUE'S OVERPUNCHED SIGN NIBBLE;  *
+002120*                   THEY NOW GO THROUGH A SIGNED DISPLAY         *
+002130*                   PICTURE FIRST.  ALSO PUT THE RUN DATE (READ  *
+002140*                   BUT NEVER USED) ONTO A NEW REPORT TITLE      *
+002150*                   LINE AHEAD OF THE COLUMN HEADINGS.           *
+002160*  2026-08-09 RSK   3200-WRITE-EXCEPTION-RECORD WAS ALSO MOVING  *
+002170*                   CR-N-FIELD/CR-R-FIELD THROUGH THE SIGNED     *
+002180*                   DISPLAY PICTURE ON THE NON-NUMERIC REASON     *
+002190*                   CODE, I.E. A NUMERIC MOVE AGAINST DATA THE    *
+002191*                   NUMERIC TEST HAD ALREADY FAILED.  THAT        *
+002192*                   BRANCH NOW GOES THROUGH THE NEW CR-N-FIELD-X/ *
+002193*                   CR-R-FIELD-X ALPHANUMERIC REDEFINES IN        *
+002194*                   COMBREC INSTEAD.                              *
+002200***************************************************************
+002300 ENVIRONMENT DIVISION.
+002400 CONFIGURATION SECTION.
+002500 SOURCE-COMPUTER.    IBM-370.
+002600 OBJECT-COMPUTER.    IBM-370.
+002700 SPECIAL-NAMES.
+002800     C01 IS TO-NEW-PAGE.
+002900*
+003000 INPUT-OUTPUT SECTION.
+003100 FILE-CONTROL.
+003200     SELECT COMBIN   ASSIGN TO "COMBIN"
+003300         ORGANIZATION IS SEQUENTIAL.
+003400
+003500     SELECT COMBRPT  ASSIGN TO "COMBRPT"
+003600         ORGANIZATION IS SEQUENTIAL.
+003700
+003800     SELECT COMBEXC  ASSIGN TO "COMBEXC"
+003900         ORGANIZATION IS SEQUENTIAL.
+004000*
+004100***************************************************************
+004200*                                                             *
+004300* DATA DIVISION.                                              *
+004400*                                                             *
+004500***************************************************************
+004600 DATA DIVISION.
+004700 FILE SECTION.
+004800 FD  COMBIN
+004900     LABEL RECORDS ARE STANDARD
+005000     RECORDING MODE IS F.
+005100 COPY COMBREC.
+005200*
+005300 FD  COMBRPT
+005400     LABEL RECORDS ARE OMITTED
+005500     RECORDING MODE IS F.
+005600 01  FD-REPORT-LINE.
+005700     05  FD-RPT-CARRIAGE-CTL        PIC X(01).
+005800     05  FD-RPT-N                   PIC ZZ9.
+005900     05  FILLER                      PIC X(03)  VALUE SPACES.
+006000     05  FD-RPT-R                   PIC ZZ9.
+006100     05  FILLER                      PIC X(03)  VALUE SPACES.
+006200     05  FD-RPT-PERMUTATION          PIC Z(35)9.
+006300     05  FILLER                      PIC X(03)  VALUE SPACES.
+006400     05  FD-RPT-COMBINATION          PIC Z(35)9.
+006500     05  FILLER                      PIC X(03)  VALUE SPACES.
+006600     05  FD-RPT-STATUS               PIC X(15).
+006700*
+006800 FD  COMBEXC
+006900     LABEL RECORDS ARE OMITTED
+007000     RECORDING MODE IS F.
+007100 01  FD-EXCEPTION-LINE.
+007200     05  EXC-RAW-N                   PIC X(05).
+007300     05  FILLER                      PIC X(04)  VALUE SPACES.
+007400     05  EXC-RAW-R                   PIC X(05).
+007500     05  FILLER                      PIC X(04)  VALUE SPACES.
+007600     05  EXC-REASON-CODE             PIC X(02).
+007700     05  FILLER                      PIC X(05)  VALUE SPACES.
+007800     05  EXC-REASON-TEXT             PIC X(20).
+007900     05  FILLER                      PIC X(35)  VALUE SPACES.
+008000*
+008100 WORKING-STORAGE SECTION.
+008200***************************************************************
+008300*    RUN SWITCHES                                             *
+008400***************************************************************
+008500 77  WS-EOF-SWITCH               PIC X(01)   VALUE "N".
+008600     88  WS-END-OF-FILE                      VALUE "Y".
+008700 77  WS-VALID-SWITCH             PIC X(01)   VALUE "Y".
+008800     88  WS-INPUT-VALID                       VALUE "Y".
+008900     88  WS-INPUT-INVALID                     VALUE "N".
+009000 77  WS-REASON-CODE              PIC X(02)   VALUE SPACES.
+009100     88  WS-REASON-NON-NUMERIC                VALUE "01".
+009200     88  WS-REASON-OUT-OF-RANGE               VALUE "02".
+009300     88  WS-REASON-R-EXCEEDS-N                VALUE "03".
+009310*    WS-EXC-DISPLAY-N/R UNPACK THE SIGNED CR-N-FIELD/CR-R-FIELD
+009320*    INTO A DISPLAY PICTURE BEFORE THEY GO TO THE EXCEPTION
+009330*    LINE -- MOVING THE SIGNED ZONED FIELDS STRAIGHT INTO AN
+009340*    ALPHANUMERIC ITEM LEAVES THE SIGN OVERPUNCHED INTO THE
+009350*    LAST DIGIT'S ZONE, GARBLING IT ON THE PRINTED REPORT.
+009360 77  WS-EXC-DISPLAY-N            PIC -9(04).
+009370 77  WS-EXC-DISPLAY-R            PIC -9(04).
+009400*
+009500***************************************************************
+009600*    FACTORIAL WORK FIELDS - SHARED WITH FACTMATH.CPY          *
+009700*    THESE FIELD NAMES AND PICTURES MUST MATCH THE ONES        *
+009800*    CALCULATE-FACTORIAL USES IN FACTORIAL-CALCULATION.        *
+009900***************************************************************
+010000 01  WS-NUMBER                   PIC 9(03).
+010100 01  WS-FACTORIAL                PIC 9(36) COMP-3   VALUE 1.
+010200 01  WS-COUNTER                  PIC 9(03) COMP     VALUE 1.
+010300 77  WS-CALC-STATUS              PIC X(01)   VALUE "0".
+010400     88  WS-CALC-VALID                       VALUE "0".
+010500     88  WS-CALC-OVERFLOW                     VALUE "9".
+010600*
+010700***************************************************************
+010800*    N, R, AND N-R WORK FIELDS                                *
+010900*    EACH OF THE THREE FACTORIALS IS COMPUTED IN TURN BY       *
+011000*    MOVING ITS VALUE TO WS-NUMBER AND PERFORMING              *
+011100*    CALCULATE-FACTORIAL, THEN SAVING OFF WS-FACTORIAL AND     *
+011200*    WS-CALC-STATUS BEFORE THE NEXT ONE OVERWRITES THEM.       *
+011300***************************************************************
+011400 01  WS-N-VALUE                  PIC 9(03).
+011500 01  WS-R-VALUE                  PIC 9(03).
+011600 01  WS-NR-VALUE                 PIC 9(03).
+011700 01  WS-N-FACTORIAL              PIC 9(36) COMP-3   VALUE 0.
+011800 01  WS-R-FACTORIAL              PIC 9(36) COMP-3   VALUE 0.
+011900 01  WS-NR-FACTORIAL             PIC 9(36) COMP-3   VALUE 0.
+012000 77  WS-N-STATUS                 PIC X(01)   VALUE "0".
+012100 77  WS-R-STATUS                 PIC X(01)   VALUE "0".
+012200 77  WS-NR-STATUS                PIC X(01)   VALUE "0".
+012300*
+012400***************************************************************
+012500*    RESULT WORK FIELDS                                       *
+012600*    NPR = N! / (N-R)!.  NCR = NPR / R!.  DIVIDING OUT NPR     *
+012700*    FIRST KEEPS EACH INTERMEDIATE RESULT NO LARGER THAN N!,    *
+012800*    THE SAME CEILING CALCULATE-FACTORIAL ALREADY ENFORCES.     *
+012900***************************************************************
+013000 01  WS-PERMUTATION              PIC 9(36) COMP-3   VALUE 0.
+013100 01  WS-COMBINATION              PIC 9(36) COMP-3   VALUE 0.
+013200 77  WS-RESULT-STATUS            PIC X(01)   VALUE "0".
+013300     88  WS-RESULT-VALID                     VALUE "0".
+013400     88  WS-RESULT-OVERFLOW                   VALUE "9".
+013500*
+013550 01  WS-TITLE-LINE.
+013560     05  FILLER              PIC X(01) VALUE SPACE.
+013570     05  FILLER              PIC X(37)
+013580         VALUE "COMBINATIONS/PERMUTATIONS CALCULATION".
+013590     05  FILLER              PIC X(10) VALUE "RUN DATE ".
+013595     05  TTL-RUN-DATE        PIC 9(08).
+013600 01  WS-HEADING-LINE.
+013700     05  FILLER              PIC X(01) VALUE SPACE.
+013800     05  FILLER              PIC X(04) VALUE "N".
+013900     05  FILLER              PIC X(06) VALUE "R".
+014000     05  FILLER              PIC X(19) VALUE "PERMUTATIONS (NPR)".
+014100     05  FILLER              PIC X(19) VALUE "COMBINATIONS (NCR)".
+014200*
+014300 01  WS-RUN-DATE                 PIC 9(08).
+014400*
+014500 PROCEDURE DIVISION.
+014600***************************************************************
+014700*                                                             *
+014800* 0000-MAINLINE.                                              *
+014900*     CONTROLS THE BATCH RUN FROM OPEN THROUGH CLOSE.         *
+015000*                                                             *
+015100***************************************************************
+015200 0000-MAINLINE.
+015300     PERFORM 1000-INITIALIZE-RUN THRU 1000-EXIT
+015400     PERFORM 2000-PROCESS-ONE-REQUEST THRU 2000-EXIT
+015500         UNTIL WS-END-OF-FILE
+015600     PERFORM 9000-TERMINATE-RUN THRU 9000-EXIT
+015700     STOP RUN.
+015800*
+015900***************************************************************
+016000* 1000-INITIALIZE-RUN.                                        *
+016100*     OPENS THE CARD FILE AND THE REPORT, PRINTS THE          *
+016200*     REPORT HEADING, AND PRIMES THE READ.                    *
+016300***************************************************************
+016400 1000-INITIALIZE-RUN.
+016500     OPEN INPUT  COMBIN
+016600     OPEN OUTPUT COMBRPT
+016700     OPEN OUTPUT COMBEXC
+016800     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+016850     MOVE WS-RUN-DATE TO TTL-RUN-DATE
+016860     WRITE FD-REPORT-LINE FROM WS-TITLE-LINE
+016870         AFTER ADVANCING TO-NEW-PAGE
+016900     WRITE FD-REPORT-LINE FROM WS-HEADING-LINE
+017000         AFTER ADVANCING 2
+017100     PERFORM 1100-READ-REQUEST THRU 1100-EXIT.
+017200 1000-EXIT.
+017300     EXIT.
+017400*
+017500***************************************************************
+017600* 1100-READ-REQUEST.                                          *
+017700*     READS ONE REQUEST RECORD FROM THE CARD FILE.            *
+017800***************************************************************
+017900 1100-READ-REQUEST.
+018000     READ COMBIN
+018100         AT END
+018200             SET WS-END-OF-FILE TO TRUE
+018300     END-READ.
+018400 1100-EXIT.
+018500     EXIT.
+018600*
+018700***************************************************************
+018800* 2000-PROCESS-ONE-REQUEST.                                   *
+018900*     VALIDATES ONE REQUEST, COMPUTES AND PRINTS IT WHEN      *
+019000*     GOOD OR LOGS IT TO THE EXCEPTION REPORT WHEN NOT, THEN  *
+019100*     READS THE NEXT ONE.                                    *
+019200***************************************************************
+019300 2000-PROCESS-ONE-REQUEST.
+019400     PERFORM VALIDATE-INPUT THRU VALIDATE-INPUT-EXIT
+019500     IF WS-INPUT-VALID
+019600         PERFORM 4000-COMPUTE-FACTORIALS THRU 4000-EXIT
+019700         PERFORM 4500-COMPUTE-RESULTS THRU 4500-EXIT
+019800         PERFORM 3000-WRITE-REPORT-LINE THRU 3000-EXIT
+019900     ELSE
+020000         PERFORM 3200-WRITE-EXCEPTION-RECORD THRU 3200-EXIT
+020100     END-IF
+020200     PERFORM 1100-READ-REQUEST THRU 1100-EXIT.
+020300 2000-EXIT.
+020400     EXIT.
+020500*
+020600***************************************************************
+020700* VALIDATE-INPUT.                                             *
+020800*     REJECTS A REQUEST RECORD THAT IS NOT NUMERIC, HAS R      *
+020900*     GREATER THAN N, OR IS OUT OF THE SUPPORTED RANGE BEFORE  *
+021000*     4000-COMPUTE-FACTORIALS EVER SEES IT.                    *
+021100***************************************************************
+021200 VALIDATE-INPUT.
+021300     SET WS-INPUT-VALID TO TRUE
+021400     MOVE SPACES TO WS-REASON-CODE
+021500     IF CR-N-FIELD NOT NUMERIC OR CR-R-FIELD NOT NUMERIC
+021600         SET WS-INPUT-INVALID     TO TRUE
+021700         SET WS-REASON-NON-NUMERIC TO TRUE
+021800     ELSE
+021850*        RANGE IS TESTED ON THE 4-DIGIT SIGNED CARD FIELDS,       *
+021860*        BEFORE THE MOVE INTO THE 3-DIGIT WS-N-VALUE/WS-R-VALUE,  *
+021870*        SO A NEGATIVE OR 4-DIGIT ENTRY IS CAUGHT HERE RATHER     *
+021880*        THAN SILENTLY TRUNCATED BY THE MOVE.                     *
+021900         IF CR-N-FIELD < 0 OR CR-R-FIELD < 0
+022000            OR CR-N-FIELD > 999 OR CR-R-FIELD > 999
+022100             SET WS-INPUT-INVALID      TO TRUE
+022200             SET WS-REASON-OUT-OF-RANGE TO TRUE
+022300         ELSE
+022400             MOVE CR-N-FIELD TO WS-N-VALUE
+022500             MOVE CR-R-FIELD TO WS-R-VALUE
+022600             IF WS-R-VALUE > WS-N-VALUE
+022700                 SET WS-INPUT-INVALID     TO TRUE
+022800                 SET WS-REASON-R-EXCEEDS-N TO TRUE
+022900             END-IF
+023000         END-IF
+023050     END-IF.
+023100 VALIDATE-INPUT-EXIT.
+023200     EXIT.
+023300*
+023400***************************************************************
+023500* 4000-COMPUTE-FACTORIALS.                                    *
+023600*     PERFORMS THE SHARED CALCULATE-FACTORIAL PARAGRAPH OUT   *
+023700*     OF FACTMATH.CPY THREE TIMES - ONCE EACH FOR N!, R!, AND  *
+023800*     (N-R)! - SAVING EACH RESULT BEFORE THE NEXT OVERWRITES   *
+023900*     WS-FACTORIAL AND WS-CALC-STATUS.                         *
+024000***************************************************************
+024100 4000-COMPUTE-FACTORIALS.
+024200     COMPUTE WS-NR-VALUE = WS-N-VALUE - WS-R-VALUE
+024300     MOVE WS-N-VALUE TO WS-NUMBER
+024400     PERFORM CALCULATE-FACTORIAL THRU CALCULATE-FACTORIAL-EXIT
+024500     MOVE WS-FACTORIAL   TO WS-N-FACTORIAL
+024600     MOVE WS-CALC-STATUS TO WS-N-STATUS
+024700     MOVE WS-R-VALUE TO WS-NUMBER
+024800     PERFORM CALCULATE-FACTORIAL THRU CALCULATE-FACTORIAL-EXIT
+024900     MOVE WS-FACTORIAL   TO WS-R-FACTORIAL
+025000     MOVE WS-CALC-STATUS TO WS-R-STATUS
+025100     MOVE WS-NR-VALUE TO WS-NUMBER
+025200     PERFORM CALCULATE-FACTORIAL THRU CALCULATE-FACTORIAL-EXIT
+025300     MOVE WS-FACTORIAL   TO WS-NR-FACTORIAL
+025400     MOVE WS-CALC-STATUS TO WS-NR-STATUS.
+025500 4000-EXIT.
+025600     EXIT.
+025700*
+025800***************************************************************
+025900* 4500-COMPUTE-RESULTS.                                       *
+026000*     DIVIDES OUT NPR = N!/(N-R)! AND NCR = NPR/R! FROM THE     *
+026100*     THREE FACTORIALS COMPUTED ABOVE.  ANY OF THE THREE        *
+026200*     FACTORIALS HAVING OVERFLOWED FLAGS THE WHOLE REQUEST AS   *
+026300*     OUT OF RANGE RATHER THAN DIVIDE A WRAPPED VALUE.          *
+026400***************************************************************
+026500 4500-COMPUTE-RESULTS.
+026600     SET WS-RESULT-VALID TO TRUE
+026700     MOVE 0 TO WS-PERMUTATION
+026800     MOVE 0 TO WS-COMBINATION
+026900     IF WS-N-STATUS = "9" OR WS-R-STATUS = "9"
+026950        OR WS-NR-STATUS = "9"
+027000         SET WS-RESULT-OVERFLOW TO TRUE
+027100     ELSE
+027200         DIVIDE WS-N-FACTORIAL BY WS-NR-FACTORIAL
+027300             GIVING WS-PERMUTATION
+027400             ON SIZE ERROR
+027500                 SET WS-RESULT-OVERFLOW TO TRUE
+027600         END-DIVIDE
+027700         IF WS-RESULT-VALID
+027800             DIVIDE WS-PERMUTATION BY WS-R-FACTORIAL
+027900                 GIVING WS-COMBINATION
+028000                 ON SIZE ERROR
+028100                     SET WS-RESULT-OVERFLOW TO TRUE
+028200             END-DIVIDE
+028300         END-IF
+028400     END-IF.
+028500 4500-EXIT.
+028600     EXIT.
+028700*
+028800***************************************************************
+028900* 3000-WRITE-REPORT-LINE.                                     *
+029000*     FORMATS AND PRINTS ONE DETAIL LINE OF THE REPORT.       *
+029100***************************************************************
+029200 3000-WRITE-REPORT-LINE.
+029300     MOVE SPACES        TO FD-REPORT-LINE
+029400     MOVE WS-N-VALUE    TO FD-RPT-N
+029500     MOVE WS-R-VALUE    TO FD-RPT-R
+029600     IF WS-RESULT-OVERFLOW
+029700         MOVE ZEROES         TO FD-RPT-PERMUTATION
+029800         MOVE ZEROES         TO FD-RPT-COMBINATION
+029900         MOVE "OUT OF RANGE" TO FD-RPT-STATUS
+030000     ELSE
+030100         MOVE WS-PERMUTATION TO FD-RPT-PERMUTATION
+030200         MOVE WS-COMBINATION TO FD-RPT-COMBINATION
+030300         MOVE "OK"           TO FD-RPT-STATUS
+030400     END-IF
+030500     WRITE FD-REPORT-LINE
+030600         AFTER ADVANCING 1 LINE.
+030700 3000-EXIT.
+030800     EXIT.
+030900*
+031000***************************************************************
+031100* 3200-WRITE-EXCEPTION-RECORD.                                *
+031200*     LOGS A REJECTED REQUEST RECORD, WITH ITS REASON CODE,   *
+031300*     TO THE EXCEPTION REPORT INSTEAD OF LETTING IT FLOW      *
+031400*     INTO 4000-COMPUTE-FACTORIALS.                            *
+031500***************************************************************
+031600 3200-WRITE-EXCEPTION-RECORD.
+031700     MOVE SPACES         TO FD-EXCEPTION-LINE
+031740     IF WS-REASON-NON-NUMERIC
+031745         MOVE CR-N-FIELD-X TO EXC-RAW-N
+031746         MOVE CR-R-FIELD-X TO EXC-RAW-R
+031747     ELSE
+031750         MOVE CR-N-FIELD     TO WS-EXC-DISPLAY-N
+031760         MOVE CR-R-FIELD     TO WS-EXC-DISPLAY-R
+031800         MOVE WS-EXC-DISPLAY-N TO EXC-RAW-N
+031900         MOVE WS-EXC-DISPLAY-R TO EXC-RAW-R
+031950     END-IF
+032000     MOVE WS-REASON-CODE TO EXC-REASON-CODE
+032100     EVALUATE TRUE
+032200         WHEN WS-REASON-NON-NUMERIC
+032300             MOVE "NON-NUMERIC INPUT"   TO EXC-REASON-TEXT
+032400         WHEN WS-REASON-OUT-OF-RANGE
+032500             MOVE "VALUE OUT OF RANGE"  TO EXC-REASON-TEXT
+032600         WHEN WS-REASON-R-EXCEEDS-N
+032700             MOVE "R EXCEEDS N"         TO EXC-REASON-TEXT
+032800         WHEN OTHER
+032900             MOVE "UNKNOWN REASON"      TO EXC-REASON-TEXT
+033000     END-EVALUATE
+033100     WRITE FD-EXCEPTION-LINE.
+033200 3200-EXIT.
+033300     EXIT.
+033400*
+033500***************************************************************
+033600* 9000-TERMINATE-RUN.                                         *
+033700*     CLOSES ALL FILES AT END OF THE BATCH RUN.               *
+033800***************************************************************
+033900 9000-TERMINATE-RUN.
+034000     CLOSE COMBIN
+034100     CLOSE COMBRPT
+034200     CLOSE COMBEXC.
+034300 9000-EXIT.
+034400     EXIT.
+034500*
+034600 COPY FACTMATH.
