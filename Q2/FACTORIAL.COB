@@ -1,25 +1,707 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. FACTORIAL-CALCULATION.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01  WS-NUMBER PIC 9(3).
-       01  WS-FACTORIAL PIC 9(18) VALUE 1.
-       01  WS-COUNTER PIC 9(1) VALUE 1.
+000100***************************************************************
+000200*                                                             *
+000300* IDENTIFICATION DIVISION.                                    *
+000400*                                                             *
+000500***************************************************************
+000600 IDENTIFICATION DIVISION.
+000700 PROGRAM-ID.     FACTORIAL-CALCULATION.
+000800 AUTHOR.         R S KUMAR.
+000900 INSTALLATION.   BATCH SYSTEMS GROUP.
+001000 DATE-WRITTEN.   2024-02-11.
+001100 DATE-COMPILED.
+001200*
+001300***************************************************************
+001400*  MODIFICATION HISTORY                                       *
+001500*  DATE       INIT  DESCRIPTION                                *
+001600*  ---------- ----  --------------------------------------    *
+001700*  2024-02-11 RSK   ORIGINAL CONSOLE ACCEPT VERSION.           *
+001800*  2026-08-09 RSK   CONVERTED TO UNATTENDED BATCH JOB.  READS  *
+001900*                   FACTIN CARD FILE OF REQUEST NUMBERS AND    *
+002000*                   PRODUCES THE FACTRPT PRINTED REPORT        *
+002100*                   INSTEAD OF PROMPTING THE OPERATOR.         *
+002200*  2026-08-09 RSK   ADDED FACTAUD AUDIT TRAIL FILE SO EVERY      *
+002210*                   FACTORIAL CALCULATED IS LOGGED WITH THE     *
+002220*                   RUN DATE AND USERID THAT REQUESTED IT.      *
+002222*  2026-08-09 RSK   WIDENED WS-FACTORIAL TO PIC 9(36) COMP-3    *
+002224*                   AND WS-COUNTER TO PIC 9(03) COMP SO THE     *
+002226*                   LOOP NO LONGER TRUNCATES ABOVE SINGLE       *
+002228*                   DIGITS; MULTIPLY NOW TRAPS OVERFLOW VIA     *
+002229*                   ON SIZE ERROR AND FLAGS THE REQUEST OUT     *
+002229*                   OF RANGE INSTEAD OF WRAPPING SILENTLY.      *
+002231*  2026-08-09 RSK   ADDED VALIDATE-INPUT AND THE FACTEXC         *
+002232*                   EXCEPTIONS REPORT.  BAD REQUEST RECORDS      *
+002233*                   ARE LOGGED WITH A REASON CODE AND SKIPPED    *
+002234*                   RATHER THAN FED TO CALCULATE-FACTORIAL.      *
+002235*  2026-08-09 RSK   ADDED FACTCKP CHECKPOINT FILE AND A          *
+002236*                   COMMAND-LINE RESTART PARAMETER SO A LONG     *
+002237*                   BATCH RUN CAN RESUME PAST ITS LAST            *
+002238*                   CHECKPOINT INSTEAD OF STARTING OVER.          *
+002239*  2026-08-09 RSK   ADDED FACTTBL LOOKUP MODE.  A NUMBER         *
+002240*                   ALREADY PRESENT IN THE PREBUILT FACTTBL      *
+002241*                   REFERENCE FILE (SEE FACTORIAL-TABLE-         *
+002242*                   BUILDER) SKIPS CALCULATE-FACTORIAL           *
+002243*                   ENTIRELY.                                     *
+002244*  2026-08-09 RSK   ADDED RUN CONTROL TOTALS (RECORD COUNT,       *
+002245*                   LOW/HIGH NUMBER, HASH TOTAL) PRINTED AS A     *
+002246*                   BALANCING FOOTER ON THE REPORT.               *
+002247*  2026-08-09 RSK   ADDED FACTXTR DOWNSTREAM EXTRACT FEED FOR      *
+002248*                   THE ACTUARIAL SYSTEM.  ONE RECORD IS WRITTEN   *
+002249*                   FOR EVERY FACTORIAL SUCCESSFULLY CALCULATED.   *
+002250*  2026-08-09 RSK   PULLED CALCULATE-FACTORIAL OUT INTO THE        *
+002251*                   FACTMATH COPYBOOK SO COMBINATIONS-             *
+002252*                   CALCULATION CAN SHARE THE SAME LOGIC.          *
+002253*  2026-08-09 RSK   REVIEW FIXES: WIDENED FD-NUMBER-FIELD SO       *
+002254*                   VALIDATE-INPUT CAN ACTUALLY SEE A NEGATIVE     *
+002255*                   OR OUT-OF-RANGE CARD VALUE; FIXED THE RESTART  *
+002256*                   PARAMETER TEST TO ALLOW FOR THE SPACE-PADDING  *
+002257*                   ACCEPT FROM COMMAND-LINE LEAVES IN IT; A       *
+002258*                   RESTARTED RUN NOW RESTORES ITS CONTROL TOTALS  *
+002259*                   FROM THE LAST CHECKPOINT INSTEAD OF STARTING   *
+002260*                   THEM OVER AT ZERO; THE HASH TOTAL NO LONGER    *
+002261*                   ADDS IN AN OVERFLOWED REQUEST'S STALE PARTIAL  *
+002262*                   PRODUCT; AND FACTAUD IS NOW AN INDEXED FILE    *
+002263*                   KEYED ON NUMBER/RUN DATE/TIME STAMP, WITH AN   *
+002264*                   ALTERNATE KEY ON NUMBER, SO THE SAME NUMBER    *
+002265*                   CAN RECUR ACROSS RUNS WITHOUT A DUPLICATE-KEY  *
+002266*                   WRITE FAILURE.                                 *
+002267*  2026-08-09 RSK   SECOND REVIEW PASS: 3200-WRITE-EXCEPTION-      *
+002268*                   RECORD WAS MOVING THE SIGNED FD-NUMBER-FIELD   *
+002269*                   STRAIGHT INTO THE ALPHANUMERIC EXC-RAW-INPUT,  *
+002270*                   WHICH GARBLED THE OVERPUNCHED SIGN NIBBLE ON   *
+002271*                   A NEGATIVE VALUE -- EXACTLY THE CASE THE       *
+002272*                   REASON CODE EXISTS TO REPORT.  IT NOW GOES     *
+002273*                   THROUGH WS-EXC-DISPLAY-INPUT, A SIGNED         *
+002274*                   DISPLAY PICTURE, FIRST.  ALSO, 1100-READ-      *
+002275*                   REQUEST WAS TAKING A CHECKPOINT ON INTERVAL    *
+002276*                   BOUNDARIES DURING THE RESTART CATCH-UP LOOP,   *
+002277*                   RE-APPENDING CHECKPOINT RECORDS FOR RECORDS    *
+002278*                   THE ABORTED RUN HAD ALREADY CHECKPOINTED; IT   *
+002279*                   NOW SKIPS THE CHECKPOINT WRITE UNTIL CATCH-UP  *
+002280*                   PASSES THE RESTART POINT.                     *
+002281*  2026-08-09 RSK   THIRD REVIEW PASS: 3200-WRITE-EXCEPTION-       *
+002282*                   RECORD WAS MOVING FD-NUMBER-FIELD TO A         *
+002283*                   NUMERIC-EDITED WORK FIELD EVEN ON THE NON-     *
+002284*                   NUMERIC REASON CODE, I.E. A NUMERIC MOVE       *
+002285*                   AGAINST DATA THE NUMERIC TEST HAD ALREADY      *
+002286*                   FAILED.  THAT BRANCH NOW GOES THROUGH THE      *
+002287*                   NEW FD-NUMBER-FIELD-X ALPHANUMERIC REDEFINES   *
+002288*                   IN FACTREC INSTEAD, LEAVING THE SIGNED         *
+002289*                   DISPLAY-EDITED MOVE FOR THE NEGATIVE/OUT-OF-   *
+002290*                   RANGE REASONS, WHERE THE FIELD IS KNOWN GOOD.  *
+002230***************************************************************
+002300 ENVIRONMENT DIVISION.
+002400 CONFIGURATION SECTION.
+002500 SOURCE-COMPUTER.    IBM-370.
+002600 OBJECT-COMPUTER.    IBM-370.
+002700 SPECIAL-NAMES.
+002800     C01 IS TO-NEW-PAGE.
+002900*
+003000 INPUT-OUTPUT SECTION.
+003100 FILE-CONTROL.
+003200     SELECT FACTIN   ASSIGN TO "FACTIN"
+003300         ORGANIZATION IS SEQUENTIAL.
+003400
+003500     SELECT FACTRPT  ASSIGN TO "FACTRPT"
+003600         ORGANIZATION IS SEQUENTIAL.
+003620
+003640     SELECT FACTAUD  ASSIGN TO "FACTAUD"
+003650         ORGANIZATION IS INDEXED
+003652         ACCESS MODE IS RANDOM
+003654         RECORD KEY IS AUD-KEY
+003656         ALTERNATE RECORD KEY IS AUD-NUMBER WITH DUPLICATES.
+003680
+003682     SELECT FACTEXC  ASSIGN TO "FACTEXC"
+003684         ORGANIZATION IS SEQUENTIAL.
+003686
+003688     SELECT FACTCKP  ASSIGN TO "FACTCKP"
+003690         ORGANIZATION IS SEQUENTIAL.
+003692
+003694     SELECT FACTTBL  ASSIGN TO "FACTTBL"
+003696         ORGANIZATION IS INDEXED
+003697         ACCESS MODE IS RANDOM
+003698         RECORD KEY IS TBL-NUMBER.
 
-       PROCEDURE DIVISION.
-       DISPLAY "ENTER THE NUMBER TO CALCULATE FACTORIAL"
-       ACCEPT WS-NUMBER
-       PERFORM CALCULATE-FACTORIAL
-       DISPLAY "FACTORIAL OF " WS-NUMBER "IS " WS-FACTORIAL
-       STOP RUN.
-
-       CALCULATE-FACTORIAL.
-           IF WS-NUMBER = 0
-               MOVE 1 TO WS-FACTORIAL
-           ELSE
-               PERFORM VARYING WS-COUNTER FROM 1 BY 1 UNTIL WS-COUNTER > 
-      -         WS-NUMBER
-               MULTIPLY WS-COUNTER BY WS-FACTORIAL GIVING WS-FACTORIAL
-               END-PERFORM
-           END-IF.
-           
+003699     SELECT FACTXTR  ASSIGN TO "FACTXTR"
+003699         ORGANIZATION IS SEQUENTIAL.
+003700*
+003800***************************************************************
+003900*                                                             *
+004000* DATA DIVISION.                                              *
+004100*                                                             *
+004200***************************************************************
+004300 DATA DIVISION.
+004400 FILE SECTION.
+004500 FD  FACTIN
+004600     LABEL RECORDS ARE STANDARD
+004700     RECORDING MODE IS F.
+004800 COPY FACTREC.
+004900*
+005000 FD  FACTRPT
+005100     LABEL RECORDS ARE OMITTED
+005200     RECORDING MODE IS F.
+005300 01  FD-REPORT-LINE.
+005400     05  FD-RPT-CARRIAGE-CTL        PIC X(01).
+005500     05  FD-RPT-NUMBER               PIC ZZ9.
+005600     05  FILLER                      PIC X(05)  VALUE SPACES.
+005700     05  FD-RPT-FACTORIAL            PIC Z(35)9.
+005750     05  FILLER                      PIC X(03)  VALUE SPACES.
+005780     05  FD-RPT-STATUS               PIC X(15).
+005800     05  FILLER                      PIC X(10)  VALUE SPACES.
+005900*
+005920 FD  FACTAUD
+005940     LABEL RECORDS ARE STANDARD
+005960     RECORDING MODE IS F.
+005980 COPY FACTAUD.
+005990*
+005992 FD  FACTEXC
+005994     LABEL RECORDS ARE OMITTED
+005996     RECORDING MODE IS F.
+005998 01  FD-EXCEPTION-LINE.
+005999     05  EXC-RAW-INPUT               PIC X(05).
+006000     05  FILLER                      PIC X(04)  VALUE SPACES.
+006001     05  EXC-REASON-CODE             PIC X(02).
+006002     05  FILLER                      PIC X(05)  VALUE SPACES.
+006003     05  EXC-REASON-TEXT             PIC X(20).
+006004     05  FILLER                      PIC X(44)  VALUE SPACES.
+006005*
+006006 FD  FACTCKP
+006007     LABEL RECORDS ARE OMITTED
+006008     RECORDING MODE IS F.
+006009 01  FD-CHECKPOINT-RECORD.
+006010     05  CKP-LAST-RECORD-NO         PIC 9(08).
+006011     05  CKP-RUN-DATE                PIC 9(08).
+006011     05  CKP-CTL-COUNT               PIC 9(08).
+006011     05  CKP-CTL-LOW                 PIC 9(03).
+006011     05  CKP-CTL-HIGH                PIC 9(03).
+006011     05  CKP-CTL-HASH-TOTAL          PIC 9(18) COMP-3.
+006012     05  FILLER                      PIC X(40)  VALUE SPACES.
+006013*
+006015 FD  FACTTBL
+006016     LABEL RECORDS ARE STANDARD.
+006017 COPY FACTTBL.
+006018*
+006019 FD  FACTXTR
+006020     LABEL RECORDS ARE OMITTED
+006021     RECORDING MODE IS F.
+006022 COPY FACTEXT.
+006023*
+006014 WORKING-STORAGE SECTION.
+006100***************************************************************
+006200*    RUN SWITCHES                                             *
+006300***************************************************************
+006400 77  WS-EOF-SWITCH               PIC X(01)   VALUE "N".
+006500     88  WS-END-OF-FILE                      VALUE "Y".
+006520 77  WS-CALC-STATUS              PIC X(01)   VALUE "0".
+006540     88  WS-CALC-VALID                       VALUE "0".
+006560     88  WS-CALC-OVERFLOW                     VALUE "9".
+006570 77  WS-VALID-SWITCH             PIC X(01)   VALUE "Y".
+006580     88  WS-INPUT-VALID                       VALUE "Y".
+006590     88  WS-INPUT-INVALID                     VALUE "N".
+006592 77  WS-REASON-CODE              PIC X(02)   VALUE SPACES.
+006594     88  WS-REASON-NON-NUMERIC                VALUE "01".
+006596     88  WS-REASON-NEGATIVE                   VALUE "02".
+006598     88  WS-REASON-OUT-OF-RANGE               VALUE "03".
+006598*    WS-EXC-DISPLAY-INPUT UNPACKS THE SIGNED FD-NUMBER-FIELD
+006598*    INTO A DISPLAY PICTURE BEFORE IT GOES TO THE EXCEPTION
+006598*    LINE -- MOVING THE SIGNED ZONED FIELD STRAIGHT INTO AN
+006598*    ALPHANUMERIC ITEM LEAVES THE SIGN OVERPUNCHED INTO THE
+006598*    LAST DIGIT'S ZONE, GARBLING IT ON THE PRINTED REPORT.
+006599 77  WS-EXC-DISPLAY-INPUT        PIC -9(04).
+006600 77  WS-RESTART-SWITCH           PIC X(01)   VALUE "N".
+006601     88  WS-RESTART-REQUESTED                VALUE "Y".
+006602 77  WS-TABLE-SWITCH             PIC X(01)   VALUE "N".
+006603     88  WS-TABLE-FOUND                       VALUE "Y".
+006604     88  WS-TABLE-NOT-FOUND                   VALUE "N".
+006604 77  WS-CKP-EOF-SWITCH           PIC X(01)   VALUE "N".
+006605     88  WS-CKP-END-OF-FILE                  VALUE "Y".
+006600*
+006610***************************************************************
+006620*    RESTART / CHECKPOINT WORK FIELDS                         *
+006630***************************************************************
+006640 77  WS-RECORD-COUNT             PIC 9(08) COMP  VALUE 0.
+006650 77  WS-RESTART-PARM             PIC X(08)       VALUE SPACES.
+006652*    ACCEPT FROM COMMAND-LINE LEFT-JUSTIFIES AND SPACE-PADS THE  *
+006654*    PARAMETER.  WS-RESTART-PARM-R IS JUSTIFIED RIGHT SO THE     *
+006656*    DIGITS LAND AT THE RIGHT END, AND THE LEADING SPACES ARE    *
+006658*    THEN TURNED TO ZEROES BEFORE THE NUMERIC TEST.              *
+006659 77  WS-RESTART-PARM-R           PIC X(08)       VALUE SPACES
+006660                                 JUSTIFIED RIGHT.
+006661 77  WS-RESTART-POINT            PIC 9(08) COMP  VALUE 0.
+006670 77  WS-CHECKPOINT-INTERVAL      PIC 9(04) COMP  VALUE 100.
+006680 77  WS-CKP-QUOTIENT             PIC 9(08) COMP  VALUE 0.
+006690 77  WS-CKP-REMAINDER            PIC 9(04) COMP  VALUE 0.
+006692*
+006693***************************************************************
+006694*    RUN CONTROL TOTALS                                       *
+006695*    WS-CTL-HASH-TOTAL IS A BALANCING CHECK TOTAL ONLY - IT IS *
+006696*    ALLOWED TO TRUNCATE HIGH-ORDER DIGITS AS FACTORIALS ARE   *
+006697*    ADDED IN, THE SAME AS ANY OTHER HASH TOTAL.               *
+006698***************************************************************
+006699 77  WS-CTL-COUNT                PIC 9(08) COMP  VALUE 0.
+006701 77  WS-CTL-LOW                  PIC 9(03)       VALUE 999.
+006702 77  WS-CTL-HIGH                 PIC 9(03)       VALUE 0.
+006703 01  WS-CTL-HASH-TOTAL           PIC 9(18) COMP-3 VALUE 0.
+006704*
+006700***************************************************************
+006800*    FACTORIAL WORK FIELDS                                    *
+006820*    WS-FACTORIAL IS CARRIED IN A WIDE PACKED-DECIMAL LAYOUT   *
+006840*    SO THAT REQUESTS PAST THE LOW TEENS DO NOT SILENTLY       *
+006850*    TRUNCATE.  WS-COUNTER IS WIDE ENOUGH TO DRIVE THE LOOP    *
+006855*    FOR THE FULL PIC 9(03) RANGE OF WS-NUMBER.  THE MULTIPLY  *
+006860*    IN CALCULATE-FACTORIAL STILL TRAPS ANY RESULT THAT WOULD  *
+006870*    EXCEED PIC 9(36) VIA ON SIZE ERROR AND FLAGS THE REQUEST  *
+006880*    AS OUT OF RANGE RATHER THAN RETURN A WRAPPED ANSWER.      *
+006900***************************************************************
+007000 01  WS-NUMBER                   PIC 9(03).
+007100 01  WS-FACTORIAL                PIC 9(36) COMP-3   VALUE 1.
+007200 01  WS-COUNTER                  PIC 9(03) COMP     VALUE 1.
+007300*
+007400 01  WS-HEADING-LINE.
+007500     05  FILLER                  PIC X(01)   VALUE SPACE.
+007600     05  FILLER                  PIC X(20)   VALUE "NUMBER".
+007700     05  FILLER                  PIC X(20)   VALUE "FACTORIAL".
+007800*
+007810 01  WS-CONTROL-LINE.
+007811     05  FILLER                  PIC X(01)   VALUE SPACE.
+007812     05  WS-CTL-LABEL            PIC X(24)   VALUE SPACES.
+007813     05  WS-CTL-VALUE            PIC Z(17)9.
+007814     05  FILLER                  PIC X(30)   VALUE SPACES.
+007815*
+007820***************************************************************
+007840*    AUDIT TRAIL WORK FIELDS                                  *
+007860***************************************************************
+007880 01  WS-RUN-DATE                 PIC 9(08).
+007900 01  WS-RUN-USERID               PIC X(08)    VALUE SPACES.
+007910 01  WS-TIME-OF-DAY              PIC 9(08).
+007920*
+007940 PROCEDURE DIVISION.
+008000***************************************************************
+008100*                                                             *
+008200* 0000-MAINLINE.                                              *
+008300*     CONTROLS THE BATCH RUN FROM OPEN THROUGH CLOSE.         *
+008400*                                                             *
+008500***************************************************************
+008600 0000-MAINLINE.
+008700     PERFORM 1000-INITIALIZE-RUN THRU 1000-EXIT
+008800     PERFORM 2000-PROCESS-ONE-REQUEST THRU 2000-EXIT
+008900         UNTIL WS-END-OF-FILE
+009000     PERFORM 9000-TERMINATE-RUN THRU 9000-EXIT
+009100     STOP RUN.
+009200*
+009300***************************************************************
+009400* 1000-INITIALIZE-RUN.                                        *
+009500*     OPENS THE CARD FILE AND THE REPORT, PRINTS THE          *
+009600*     REPORT HEADING, RESUMES A PRIOR CHECKPOINT WHEN A        *
+009650*     RESTART POINT WAS SUPPLIED, AND PRIMES THE READ.        *
+009700***************************************************************
+009800 1000-INITIALIZE-RUN.
+009810     PERFORM 1010-GET-RESTART-PARM THRU 1010-EXIT
+009815     PERFORM 1030-RESTORE-CONTROL-TOTALS THRU 1030-EXIT
+009820     PERFORM 1020-OPEN-FILES THRU 1020-EXIT
+010020     PERFORM 1050-GET-RUN-IDENTIFICATION THRU 1050-EXIT
+010040     IF WS-RESTART-REQUESTED
+010060         DISPLAY "RESTARTING AFTER RECORD " WS-RESTART-POINT
+010080         PERFORM 1100-READ-REQUEST THRU 1100-EXIT
+010085             UNTIL WS-RECORD-COUNT >= WS-RESTART-POINT
+010086                OR WS-END-OF-FILE
+010090     ELSE
+010100         WRITE FD-REPORT-LINE FROM WS-HEADING-LINE
+010200             AFTER ADVANCING TO-NEW-PAGE
+010220     END-IF
+010300     PERFORM 1100-READ-REQUEST THRU 1100-EXIT.
+010400 1000-EXIT.
+010500     EXIT.
+010510*
+010512***************************************************************
+010514* 1010-GET-RESTART-PARM.                                      *
+010516*     READS AN OPTIONAL RESTART RECORD NUMBER FROM THE        *
+010518*     COMMAND LINE SO AN ABENDED BATCH WINDOW CAN RESUME       *
+010519*     PAST ITS LAST CHECKPOINT INSTEAD OF FROM RECORD ONE.     *
+010520***************************************************************
+010521 1010-GET-RESTART-PARM.
+010522     ACCEPT WS-RESTART-PARM FROM COMMAND-LINE
+010522     MOVE WS-RESTART-PARM TO WS-RESTART-PARM-R
+010522     INSPECT WS-RESTART-PARM-R REPLACING LEADING SPACE BY ZERO
+010523     IF WS-RESTART-PARM-R IS NUMERIC AND WS-RESTART-PARM-R > 0
+010524         MOVE WS-RESTART-PARM-R TO WS-RESTART-POINT
+010525         SET WS-RESTART-REQUESTED TO TRUE
+010526     END-IF.
+010527 1010-EXIT.
+010528     EXIT.
+010529*
+010530***************************************************************
+010531* 1020-OPEN-FILES.                                            *
+010532*     OPENS THE CARD FILE FOR INPUT.  THE OUTPUT FILES ARE     *
+010533*     OPENED FRESH FOR A NORMAL RUN, OR EXTENDED SO A          *
+010534*     RESTARTED RUN DOES NOT DISCARD WORK ALREADY WRITTEN.     *
+010534*     FACTAUD IS INDEXED, SO A RESTART REOPENS IT I-O RATHER   *
+010534*     THAN EXTEND (EXTEND ONLY APPLIES TO SEQUENTIAL FILES).   *
+010535***************************************************************
+010536 1020-OPEN-FILES.
+010537     OPEN INPUT FACTIN
+010537     OPEN INPUT FACTTBL
+010538     IF WS-RESTART-REQUESTED
+010539         OPEN EXTEND FACTRPT
+010540         OPEN I-O    FACTAUD
+010541         OPEN EXTEND FACTEXC
+010542         OPEN EXTEND FACTCKP
+010543         OPEN EXTEND FACTXTR
+010544     ELSE
+010545         OPEN OUTPUT FACTRPT
+010546         OPEN OUTPUT FACTAUD
+010547         OPEN OUTPUT FACTEXC
+010548         OPEN OUTPUT FACTCKP
+010549         OPEN OUTPUT FACTXTR
+010550     END-IF.
+010549 1020-EXIT.
+010550     EXIT.
+010551*
+010552***************************************************************
+010553* 1030-RESTORE-CONTROL-TOTALS.                                 *
+010554*     ON A RESTARTED RUN, RE-READS THE CHECKPOINT FILE UP TO    *
+010555*     ITS LAST RECORD AND RESTORES THE RUN CONTROL TOTALS FROM  *
+010556*     IT, SO THE BALANCING FOOTER PRINTED AT END OF RUN         *
+010557*     REFLECTS THE WHOLE RUN AND NOT JUST THE RESUMED TAIL OF   *
+010558*     IT.  THIS MUST RUN BEFORE 1020-OPEN-FILES REOPENS FACTCKP *
+010559*     FOR EXTEND, AND IT TOUCHES ONLY THE WS-CTL-* TOTALS -     *
+010560*     WS-RECORD-COUNT IS LEFT ALONE SO THE RESTART CATCH-UP     *
+010561*     LOOP IN 1000-INITIALIZE-RUN STILL PHYSICALLY RE-READS     *
+010562*     FACTIN UP TO THE RESTART POINT.                           *
+010563***************************************************************
+010564 1030-RESTORE-CONTROL-TOTALS.
+010565     IF WS-RESTART-REQUESTED
+010566         OPEN INPUT FACTCKP
+010567         PERFORM 1035-READ-CHECKPOINT THRU 1035-EXIT
+010568             UNTIL WS-CKP-END-OF-FILE
+010569         CLOSE FACTCKP
+010570     END-IF.
+010571 1030-EXIT.
+010572     EXIT.
+010573*
+010574***************************************************************
+010575* 1035-READ-CHECKPOINT.                                        *
+010576*     READS ONE CHECKPOINT RECORD, ROLLING ITS CONTROL TOTALS   *
+010577*     INTO WORKING-STORAGE.  CALLED UNTIL END OF FILE SO THE    *
+010578*     TOTALS LEFT BEHIND ARE THOSE OF THE LAST CHECKPOINT       *
+010579*     WRITTEN.                                                 *
+010580***************************************************************
+010581 1035-READ-CHECKPOINT.
+010582     READ FACTCKP
+010583         AT END
+010584             SET WS-CKP-END-OF-FILE TO TRUE
+010585         NOT AT END
+010586             MOVE CKP-CTL-COUNT      TO WS-CTL-COUNT
+010587             MOVE CKP-CTL-LOW        TO WS-CTL-LOW
+010588             MOVE CKP-CTL-HIGH       TO WS-CTL-HIGH
+010589             MOVE CKP-CTL-HASH-TOTAL TO WS-CTL-HASH-TOTAL
+010590     END-READ.
+010591 1035-EXIT.
+010592     EXIT.
+010593*
+010540***************************************************************
+010560* 1050-GET-RUN-IDENTIFICATION.                                *
+010580*     CAPTURES THE RUN DATE AND THE USERID THAT SUBMITTED     *
+010600*     THIS JOB, FOR STAMPING ONTO EACH AUDIT TRAIL RECORD.    *
+010620***************************************************************
+010640 1050-GET-RUN-IDENTIFICATION.
+010660     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+010680     DISPLAY "USER" UPON ENVIRONMENT-NAME
+010700     ACCEPT WS-RUN-USERID FROM ENVIRONMENT-VALUE
+010720     IF WS-RUN-USERID = SPACES
+010740         MOVE "BATCH" TO WS-RUN-USERID
+010760     END-IF.
+010780 1050-EXIT.
+010820     EXIT.
+010840*
+010860***************************************************************
+010880* 1100-READ-REQUEST.                                          *
+010900*     READS ONE REQUEST RECORD FROM THE CARD FILE AND TAKES   *
+010920*     A CHECKPOINT EVERY WS-CHECKPOINT-INTERVAL RECORDS.       *
+011000***************************************************************
+011100 1100-READ-REQUEST.
+011200     READ FACTIN
+011300         AT END
+011400             SET WS-END-OF-FILE TO TRUE
+011500         NOT AT END
+011520             ADD 1 TO WS-RECORD-COUNT
+011540             DIVIDE WS-RECORD-COUNT BY WS-CHECKPOINT-INTERVAL
+011560                 GIVING WS-CKP-QUOTIENT
+011580                 REMAINDER WS-CKP-REMAINDER
+011590             IF WS-CKP-REMAINDER = 0
+011595                 AND (NOT WS-RESTART-REQUESTED
+011596                     OR WS-RECORD-COUNT > WS-RESTART-POINT)
+011620                 PERFORM 1150-WRITE-CHECKPOINT THRU 1150-EXIT
+011640             END-IF
+011700     END-READ.
+011800 1100-EXIT.
+011900     EXIT.
+011920*
+011940***************************************************************
+011960* 1150-WRITE-CHECKPOINT.                                      *
+011980*     RECORDS THE LAST SUCCESSFULLY PROCESSED INPUT RECORD    *
+011990*     NUMBER SO A RESTART CAN RESUME PAST THIS POINT, ALONG     *
+011995*     WITH THE RUNNING CONTROL TOTALS SO A RESTARTED RUN'S      *
+011998*     BALANCING FOOTER REFLECTS THE WHOLE RUN, NOT JUST THE      *
+011999*     RECORDS PROCESSED AFTER THE RESTART.                       *
+012000***************************************************************
+012010 1150-WRITE-CHECKPOINT.
+012020     MOVE WS-RECORD-COUNT TO CKP-LAST-RECORD-NO
+012030     MOVE WS-RUN-DATE     TO CKP-RUN-DATE
+012031     MOVE WS-CTL-COUNT    TO CKP-CTL-COUNT
+012032     MOVE WS-CTL-LOW      TO CKP-CTL-LOW
+012033     MOVE WS-CTL-HIGH     TO CKP-CTL-HIGH
+012034     MOVE WS-CTL-HASH-TOTAL TO CKP-CTL-HASH-TOTAL
+012040     WRITE FD-CHECKPOINT-RECORD.
+012050 1150-EXIT.
+012060     EXIT.
+012070*
+012100***************************************************************
+012200* 2000-PROCESS-ONE-REQUEST.                                   *
+012300*     VALIDATES ONE REQUEST, CALCULATES AND PRINTS IT WHEN    *
+012320*     GOOD OR LOGS IT TO THE EXCEPTION REPORT WHEN NOT, THEN  *
+012400*     READS THE NEXT ONE.                                    *
+012500***************************************************************
+012600 2000-PROCESS-ONE-REQUEST.
+012620     PERFORM VALIDATE-INPUT THRU VALIDATE-INPUT-EXIT
+012640     IF WS-INPUT-VALID
+012660         PERFORM 5000-TABLE-LOOKUP THRU 5000-EXIT
+012680         IF WS-TABLE-NOT-FOUND
+012700         PERFORM CALCULATE-FACTORIAL THRU
+012710             CALCULATE-FACTORIAL-EXIT
+012720         END-IF
+012800         PERFORM 3000-WRITE-REPORT-LINE THRU 3000-EXIT
+012820         PERFORM 3100-WRITE-AUDIT-RECORD THRU 3100-EXIT
+012825         PERFORM 3300-WRITE-EXTRACT-RECORD THRU 3300-EXIT
+012830         PERFORM 6000-ACCUMULATE-CONTROL-TOTALS THRU 6000-EXIT
+012840     ELSE
+012860         PERFORM 3200-WRITE-EXCEPTION-RECORD THRU 3200-EXIT
+012880     END-IF
+012900     PERFORM 1100-READ-REQUEST THRU 1100-EXIT.
+013000 2000-EXIT.
+013100     EXIT.
+013150*
+013160***************************************************************
+013170* 5000-TABLE-LOOKUP.                                          *
+013180*     LOOKS WS-NUMBER UP IN THE PREBUILT FACTTBL REFERENCE    *
+013190*     FILE.  WHEN FOUND, WS-FACTORIAL AND WS-CALC-STATUS ARE  *
+013195*     TAKEN FROM THE TABLE AND CALCULATE-FACTORIAL IS         *
+013198*     BYPASSED ENTIRELY.                                      *
+013199***************************************************************
+013200 5000-TABLE-LOOKUP.
+013201     SET WS-TABLE-NOT-FOUND TO TRUE
+013202     MOVE WS-NUMBER TO TBL-NUMBER
+013203     READ FACTTBL
+013204         INVALID KEY
+013205             SET WS-TABLE-NOT-FOUND TO TRUE
+013206         NOT INVALID KEY
+013207             MOVE TBL-FACTORIAL TO WS-FACTORIAL
+013208             MOVE TBL-STATUS    TO WS-CALC-STATUS
+013209             SET WS-TABLE-FOUND TO TRUE
+013210     END-READ.
+013211 5000-EXIT.
+013212     EXIT.
+013213*
+013214***************************************************************
+013215* 6000-ACCUMULATE-CONTROL-TOTALS.                              *
+013216*     ROLLS THIS REQUEST INTO THE RUN'S CONTROL TOTALS SO      *
+013217*     OPERATIONS CAN BALANCE THE RUN BEFORE THE OUTPUT FEEDS   *
+013218*     DOWNSTREAM.                                              *
+013219***************************************************************
+013220 6000-ACCUMULATE-CONTROL-TOTALS.
+013221     ADD 1 TO WS-CTL-COUNT
+013222     IF WS-NUMBER < WS-CTL-LOW
+013223         MOVE WS-NUMBER TO WS-CTL-LOW
+013224     END-IF
+013225     IF WS-NUMBER > WS-CTL-HIGH
+013226         MOVE WS-NUMBER TO WS-CTL-HIGH
+013227     END-IF
+013227*    AN OVERFLOWED REQUEST LEAVES WS-FACTORIAL AT ITS LAST       *
+013227*    PRE-OVERFLOW MULTIPLY RESULT, NOT ZERO, SO IT MUST BE       *
+013227*    EXCLUDED HERE TO MATCH THE ZERO SHOWN ON THE REPORT/AUDIT/  *
+013227*    EXTRACT RECORDS FOR THAT REQUEST.                           *
+013227     IF WS-CALC-VALID
+013228         ADD WS-FACTORIAL TO WS-CTL-HASH-TOTAL
+013227     END-IF.
+013229 6000-EXIT.
+013230     EXIT.
+013231*
+013210***************************************************************
+013220* VALIDATE-INPUT.                                             *
+013230*     REJECTS A REQUEST RECORD THAT IS NOT A NUMERIC, NON-    *
+013240*     NEGATIVE VALUE WITHIN THE SUPPORTED RANGE BEFORE         *
+013250*     CALCULATE-FACTORIAL EVER SEES IT.                       *
+013260***************************************************************
+013270 VALIDATE-INPUT.
+013280     SET WS-INPUT-VALID TO TRUE
+013290     MOVE SPACES TO WS-REASON-CODE
+013300     IF FD-NUMBER-FIELD NOT NUMERIC
+013310         SET WS-INPUT-INVALID   TO TRUE
+013320         SET WS-REASON-NON-NUMERIC TO TRUE
+013325*        THE SIGN/RANGE CHECKS BELOW TEST THE 4-DIGIT SIGNED     *
+013326*        CARD FIELD ITSELF, BEFORE THE MOVE INTO THE 3-DIGIT     *
+013327*        WS-NUMBER, SO A NEGATIVE OR 4-DIGIT VALUE IS CAUGHT      *
+013328*        HERE RATHER THAN SILENTLY TRUNCATED BY THE MOVE.         *
+013330     ELSE
+013340         IF FD-NUMBER-FIELD < 0
+013360             SET WS-INPUT-INVALID   TO TRUE
+013370             SET WS-REASON-NEGATIVE TO TRUE
+013380         ELSE
+013390             IF FD-NUMBER-FIELD > 999
+013400                 SET WS-INPUT-INVALID      TO TRUE
+013410                 SET WS-REASON-OUT-OF-RANGE TO TRUE
+013415             ELSE
+013417                 MOVE FD-NUMBER-FIELD TO WS-NUMBER
+013420             END-IF
+013430         END-IF
+013440     END-IF.
+013450 VALIDATE-INPUT-EXIT.
+013460     EXIT.
+013470*
+013300***************************************************************
+013400* CALCULATE-FACTORIAL.                                        *
+013500*     COMPUTES WS-FACTORIAL FOR WS-NUMBER.  THE LOGIC LIVES   *
+013550*     IN FACTMATH.CPY SO COMBINATIONS-CALCULATION CAN SHARE   *
+013580*     IT RATHER THAN CARRY A SECOND COPY OF THE LOOP.         *
+013600***************************************************************
+013700 COPY FACTMATH.
+015000*
+015100***************************************************************
+015200* 3000-WRITE-REPORT-LINE.                                     *
+015300*     FORMATS AND PRINTS ONE DETAIL LINE OF THE REPORT.       *
+015400***************************************************************
+015500 3000-WRITE-REPORT-LINE.
+015600     MOVE SPACES        TO FD-REPORT-LINE
+015700     MOVE WS-NUMBER     TO FD-RPT-NUMBER
+015720     IF WS-CALC-OVERFLOW
+015740         MOVE ZEROES         TO FD-RPT-FACTORIAL
+015760         MOVE "OUT OF RANGE" TO FD-RPT-STATUS
+015780     ELSE
+015800         MOVE WS-FACTORIAL   TO FD-RPT-FACTORIAL
+015820         MOVE "OK"           TO FD-RPT-STATUS
+015840     END-IF
+015900     WRITE FD-REPORT-LINE
+016000         AFTER ADVANCING 1 LINE.
+016100 3000-EXIT.
+016200     EXIT.
+016300*
+016320***************************************************************
+016340* 3100-WRITE-AUDIT-RECORD.                                    *
+016360*     LOGS THE INPUT NUMBER, THE RESULT, THE RUN DATE, AND    *
+016380*     THE USERID FOR THIS CALCULATION TO THE AUDIT TRAIL.     *
+016400***************************************************************
+016420 3100-WRITE-AUDIT-RECORD.
+016430     ACCEPT WS-TIME-OF-DAY FROM TIME
+016440     MOVE WS-NUMBER      TO AUD-NUMBER
+016450     MOVE WS-CALC-STATUS TO AUD-STATUS
+016460     IF WS-CALC-OVERFLOW
+016462         MOVE ZERO           TO AUD-FACTORIAL
+016464     ELSE
+016466         MOVE WS-FACTORIAL   TO AUD-FACTORIAL
+016468     END-IF
+016480     MOVE WS-RUN-DATE    TO AUD-RUN-DATE
+016490     MOVE WS-TIME-OF-DAY TO AUD-TIME-STAMP
+016500     MOVE WS-RUN-USERID  TO AUD-JOB-USERID
+016510     WRITE FD-AUDIT-RECORD
+016512         INVALID KEY
+016514             DISPLAY "FACTAUD DUPLICATE KEY FOR NUMBER " WS-NUMBER
+016516     END-WRITE.
+016540 3100-EXIT.
+016560     EXIT.
+016580*
+016600***************************************************************
+016620* 3200-WRITE-EXCEPTION-RECORD.                                *
+016640*     LOGS A REJECTED REQUEST RECORD, WITH ITS REASON CODE,   *
+016660*     TO THE EXCEPTION REPORT INSTEAD OF LETTING IT FLOW      *
+016680*     INTO CALCULATE-FACTORIAL.                               *
+016700***************************************************************
+016720 3200-WRITE-EXCEPTION-RECORD.
+016740     MOVE SPACES         TO FD-EXCEPTION-LINE
+016745     IF WS-REASON-NON-NUMERIC
+016746         MOVE FD-NUMBER-FIELD-X TO EXC-RAW-INPUT
+016747     ELSE
+016750         MOVE FD-NUMBER-FIELD TO WS-EXC-DISPLAY-INPUT
+016760         MOVE WS-EXC-DISPLAY-INPUT TO EXC-RAW-INPUT
+016770     END-IF
+016780     MOVE WS-REASON-CODE TO EXC-REASON-CODE
+016800     EVALUATE TRUE
+016820         WHEN WS-REASON-NON-NUMERIC
+016840             MOVE "NON-NUMERIC INPUT"   TO EXC-REASON-TEXT
+016860         WHEN WS-REASON-NEGATIVE
+016880             MOVE "NEGATIVE VALUE"      TO EXC-REASON-TEXT
+016900         WHEN WS-REASON-OUT-OF-RANGE
+016920             MOVE "VALUE OUT OF RANGE"  TO EXC-REASON-TEXT
+016940         WHEN OTHER
+016960             MOVE "UNKNOWN REASON"      TO EXC-REASON-TEXT
+016980     END-EVALUATE
+017000     WRITE FD-EXCEPTION-LINE.
+017020 3200-EXIT.
+017040     EXIT.
+017060*
+017062***************************************************************
+017064* 3300-WRITE-EXTRACT-RECORD.                                  *
+017066*     WRITES ONE FACTXTR RECORD FOR THE ACTUARIAL SYSTEM'S     *
+017068*     DOWNSTREAM LOAD JOB, FOR EVERY REQUEST THAT PRODUCED A   *
+017070*     FACTORIAL, WHETHER CALCULATED OR TAKEN FROM FACTTBL.      *
+017072***************************************************************
+017074 3300-WRITE-EXTRACT-RECORD.
+017076     MOVE WS-NUMBER      TO EXT-NUMBER
+017078     MOVE WS-CALC-STATUS TO EXT-STATUS
+017080     IF WS-CALC-OVERFLOW
+017082         MOVE ZERO           TO EXT-FACTORIAL
+017084     ELSE
+017086         MOVE WS-FACTORIAL   TO EXT-FACTORIAL
+017088     END-IF
+017090     MOVE WS-RUN-DATE    TO EXT-RUN-DATE
+017092     WRITE FD-EXTRACT-RECORD.
+017094 3300-EXIT.
+017096     EXIT.
+017098*
+017080***************************************************************
+017100* 9000-TERMINATE-RUN.                                         *
+017120*     PRINTS THE CONTROL TOTALS FOOTER AND CLOSES ALL FILES   *
+017130*     AT END OF THE BATCH RUN.                                *
+017140***************************************************************
+017160 9000-TERMINATE-RUN.
+017170     PERFORM 9100-PRINT-CONTROL-TOTALS THRU 9100-EXIT
+017180     CLOSE FACTIN
+017190     CLOSE FACTTBL
+017200     CLOSE FACTRPT
+017220     CLOSE FACTAUD
+017240     CLOSE FACTEXC
+017250     CLOSE FACTCKP
+017255     CLOSE FACTXTR.
+017260 9000-EXIT.
+017280     EXIT.
+017290*
+017300***************************************************************
+017310* 9100-PRINT-CONTROL-TOTALS.                                  *
+017320*     PRINTS THE RUN'S CONTROL TOTALS AS A BALANCING FOOTER   *
+017330*     ON THE REPORT.                                          *
+017340***************************************************************
+017350 9100-PRINT-CONTROL-TOTALS.
+017360     MOVE SPACES              TO WS-CONTROL-LINE
+017370     MOVE "*** CONTROL TOTALS ***" TO WS-CTL-LABEL
+017380     WRITE FD-REPORT-LINE FROM WS-CONTROL-LINE
+017390         AFTER ADVANCING 2 LINES
+017400     MOVE SPACES              TO WS-CONTROL-LINE
+017410     MOVE "RECORDS PROCESSED"  TO WS-CTL-LABEL
+017420     MOVE WS-CTL-COUNT        TO WS-CTL-VALUE
+017430     WRITE FD-REPORT-LINE FROM WS-CONTROL-LINE
+017440         AFTER ADVANCING 1 LINE
+017450     MOVE SPACES              TO WS-CONTROL-LINE
+017460     MOVE "LOWEST NUMBER"      TO WS-CTL-LABEL
+017470     MOVE WS-CTL-LOW          TO WS-CTL-VALUE
+017480     WRITE FD-REPORT-LINE FROM WS-CONTROL-LINE
+017490         AFTER ADVANCING 1 LINE
+017500     MOVE SPACES              TO WS-CONTROL-LINE
+017510     MOVE "HIGHEST NUMBER"     TO WS-CTL-LABEL
+017520     MOVE WS-CTL-HIGH         TO WS-CTL-VALUE
+017530     WRITE FD-REPORT-LINE FROM WS-CONTROL-LINE
+017540         AFTER ADVANCING 1 LINE
+017550     MOVE SPACES              TO WS-CONTROL-LINE
+017560     MOVE "HASH TOTAL"         TO WS-CTL-LABEL
+017570     MOVE WS-CTL-HASH-TOTAL   TO WS-CTL-VALUE
+017580     WRITE FD-REPORT-LINE FROM WS-CONTROL-LINE
+017590         AFTER ADVANCING 1 LINE.
+017600 9100-EXIT.
+017620     EXIT.
