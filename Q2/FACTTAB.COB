@@ -0,0 +1,124 @@
+000100***************************************************************
+000200*                                                             *
+000300* IDENTIFICATION DIVISION.                                    *
+000400*                                                             *
+000500***************************************************************
+000600 IDENTIFICATION DIVISION.
+000700 PROGRAM-ID.     FACTORIAL-TABLE-BUILDER.
+000800 AUTHOR.         R S KUMAR.
+000900 INSTALLATION.   BATCH SYSTEMS GROUP.
+001000 DATE-WRITTEN.   2026-08-09.
+001100 DATE-COMPILED.
+001200*
+001300***************************************************************
+001400*  MODIFICATION HISTORY                                       *
+001500*  DATE       INIT  DESCRIPTION                                *
+001600*  ---------- ----  --------------------------------------    *
+001700*  2026-08-09 RSK   ONE-TIME BUILDER FOR THE FACTTBL INDEXED   *
+001800*                   REFERENCE FILE.  RUN THIS BEFORE THE       *
+001900*                   FIRST TIME FACTORIAL-CALCULATION IS RUN    *
+002000*                   IN LOOKUP MODE, AND AGAIN ONLY IF          *
+002100*                   WS-MAX-TABLE-NUMBER BELOW IS RAISED.       *
+002150*  2026-08-09 RSK   REPLACED THE HAND-CODED CALCULATE-FACTORIAL *
+002160*                   PARAGRAPH WITH COPY FACTMATH SO THIS        *
+002170*                   PROGRAM SHARES THE SAME LOGIC AS THE OTHER  *
+002180*                   FACTORIAL PROGRAMS.                         *
+002200***************************************************************
+002300 ENVIRONMENT DIVISION.
+002400 CONFIGURATION SECTION.
+002500 SOURCE-COMPUTER.    IBM-370.
+002600 OBJECT-COMPUTER.    IBM-370.
+002700*
+002800 INPUT-OUTPUT SECTION.
+002900 FILE-CONTROL.
+003000     SELECT FACTTBL  ASSIGN TO "FACTTBL"
+003100         ORGANIZATION IS INDEXED
+003200         ACCESS MODE IS SEQUENTIAL
+003300         RECORD KEY IS TBL-NUMBER.
+003400*
+003500***************************************************************
+003600*                                                             *
+003700* DATA DIVISION.                                              *
+003800*                                                             *
+003900***************************************************************
+004000 DATA DIVISION.
+004100 FILE SECTION.
+004200 FD  FACTTBL
+004300     LABEL RECORDS ARE STANDARD.
+004400 COPY FACTTBL.
+004500*
+004600 WORKING-STORAGE SECTION.
+004700***************************************************************
+004800*    RUN SWITCHES                                             *
+004900***************************************************************
+005000 77  WS-CALC-STATUS              PIC X(01)   VALUE "0".
+005100     88  WS-CALC-VALID                       VALUE "0".
+005200     88  WS-CALC-OVERFLOW                     VALUE "9".
+005300*
+005400***************************************************************
+005500*    FACTORIAL WORK FIELDS                                    *
+005600***************************************************************
+005700 01  WS-NUMBER                   PIC 9(03)          VALUE 0.
+005800 77  WS-MAX-TABLE-NUMBER         PIC 9(03)          VALUE 100.
+005900 01  WS-FACTORIAL                PIC 9(36) COMP-3   VALUE 1.
+006000 01  WS-COUNTER                  PIC 9(03) COMP     VALUE 1.
+006100*
+006200 PROCEDURE DIVISION.
+006300***************************************************************
+006400*                                                             *
+006500* 0000-MAINLINE.                                              *
+006600*     BUILDS ONE FACTTBL ENTRY FOR EACH NUMBER FROM ZERO      *
+006700*     THROUGH WS-MAX-TABLE-NUMBER.                            *
+006800*                                                             *
+006900***************************************************************
+007000 0000-MAINLINE.
+007100     PERFORM 1000-INITIALIZE-RUN THRU 1000-EXIT
+007200     PERFORM 2000-BUILD-ONE-ENTRY THRU 2000-EXIT
+007300         UNTIL WS-NUMBER > WS-MAX-TABLE-NUMBER
+007400     PERFORM 9000-TERMINATE-RUN THRU 9000-EXIT
+007500     STOP RUN.
+007600*
+007700***************************************************************
+007800* 1000-INITIALIZE-RUN.                                        *
+007900*     OPENS THE TABLE FILE FOR OUTPUT.                        *
+008000***************************************************************
+008100 1000-INITIALIZE-RUN.
+008200     OPEN OUTPUT FACTTBL.
+008300 1000-EXIT.
+008400     EXIT.
+008500*
+008600***************************************************************
+008700* 2000-BUILD-ONE-ENTRY.                                       *
+008800*     CALCULATES AND WRITES ONE FACTTBL ENTRY, THEN STEPS     *
+008900*     WS-NUMBER TO THE NEXT VALUE.                            *
+009000***************************************************************
+009100 2000-BUILD-ONE-ENTRY.
+009200     PERFORM CALCULATE-FACTORIAL THRU CALCULATE-FACTORIAL-EXIT
+009300     MOVE WS-NUMBER      TO TBL-NUMBER
+009400     MOVE WS-CALC-STATUS TO TBL-STATUS
+009500     IF WS-CALC-OVERFLOW
+009600         MOVE ZERO           TO TBL-FACTORIAL
+009700     ELSE
+009800         MOVE WS-FACTORIAL   TO TBL-FACTORIAL
+009900     END-IF
+010000     WRITE FD-TABLE-RECORD
+010100     ADD 1 TO WS-NUMBER.
+010200 2000-EXIT.
+010300     EXIT.
+010400*
+010500***************************************************************
+010600* CALCULATE-FACTORIAL.                                        *
+010700*     COMPUTES WS-FACTORIAL FOR WS-NUMBER.  THE LOGIC LIVES   *
+010750*     IN FACTMATH.CPY, SHARED WITH FACTORIAL-CALCULATION AND   *
+010800*     COMBINATIONS-CALCULATION.                                *
+010900***************************************************************
+011000 COPY FACTMATH.
+012800*
+012900***************************************************************
+013000* 9000-TERMINATE-RUN.                                         *
+013100*     CLOSES THE TABLE FILE AT END OF THE BUILD RUN.          *
+013200***************************************************************
+013300 9000-TERMINATE-RUN.
+013400     CLOSE FACTTBL.
+013500 9000-EXIT.
+013600     EXIT.
