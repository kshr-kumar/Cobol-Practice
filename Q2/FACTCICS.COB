@@ -0,0 +1,542 @@
+000100***************************************************************
+000200*                                                             *
+000300* IDENTIFICATION DIVISION.                                    *
+000400*                                                             *
+000500***************************************************************
+000600 IDENTIFICATION DIVISION.
+000700 PROGRAM-ID.     FACTORIAL-ONLINE.
+000800 AUTHOR.         R S KUMAR.
+000900 INSTALLATION.   BATCH SYSTEMS GROUP.
+001000 DATE-WRITTEN.   2026-08-09.
+001100 DATE-COMPILED.
+001200*
+001300***************************************************************
+001400*  MODIFICATION HISTORY                                       *
+001500*  DATE       INIT  DESCRIPTION                                *
+001600*  ---------- ----  --------------------------------------    *
+001700*  2026-08-09 RSK   INITIAL VERSION.  CICS PSEUDO-             *
+001800*                   CONVERSATIONAL TRANSACTION "FACT" GIVING   *
+001900*                   THE BATCH FACTORIAL-CALCULATION PROGRAM AN *
+002000*                   ONLINE ENTRY SCREEN (MAP FACTM1), PLUS A    *
+002100*                   HISTORY LOOKUP SCREEN (MAP FACTM2) THAT     *
+002200*                   BROWSES THE FACTAUD AUDIT TRAIL FILE BY     *
+002300*                   NUMBER OR RUN DATE.                        *
+002310*  2026-08-09 RSK   REVIEW FIXES: 2100-CALCULATE-FACTORIAL NOW  *
+002320*                   PERFORMS THE SHARED CALCULATE-FACTORIAL     *
+002330*                   PARAGRAPH OUT OF FACTMATH.CPY INSTEAD OF     *
+002340*                   CARRYING ITS OWN COPY OF THE LOOP; FIXED     *
+002350*                   THE ASKTIME/FORMATTIME CALL IN               *
+002360*                   2200-WRITE-AUDIT-RECORD (ASKTIME NOW HAS AN  *
+002370*                   ABSTIME TARGET, AND FORMATTIME IS FED THAT    *
+002380*                   TARGET RATHER THAN EIBTIME); THE AUDIT        *
+002390*                   RECORD WRITE NOW TESTS WO-RESP AND KEYS ON    *
+002400*                   THE NEW AUD-KEY (NUMBER/RUN DATE/TIME STAMP) *
+002410*                   SINCE FACTAUD IS NOW INDEXED AND AUD-NUMBER   *
+002420*                   ALONE REPEATS ACROSS RUNS; THE HISTORY        *
+002430*                   BROWSE NOW GOES AGAINST FACTAUX, THE          *
+002440*                   ALTERNATE-INDEX PATH OVER FACTAUD KEYED ON    *
+002450*                   AUD-NUMBER, INSTEAD OF FACTAUD ITSELF; AND    *
+002460*                   REMOVED A DEAD MOVE SPACES INTO THE NUMERIC   *
+002470*                   WO-SRCH-NUMBER IN 4000-PROCESS-HISTORY-       *
+002480*                   SCREEN.                                       *
+002490*  2026-08-09 RSK   SECOND REVIEW PASS: 0000-MAINLINE'S           *
+002491*                   PERFORM ... THRU 4000-EXIT WRAPPED PAST        *
+002492*                   COLUMN 72 AND WAS BEING TRUNCATED; WRAPPED IT   *
+002493*                   ONTO A CONTINUATION LINE.  THE SCREEN-ID       *
+002494*                   HANDOFF BETWEEN INVOCATIONS WAS ALSO WRONG --   *
+002495*                   IT USED EXEC CICS RECEIVE (A TERMINAL READ)     *
+002496*                   AGAINST A WORKING-STORAGE AREA, NEITHER OF      *
+002497*                   WHICH CAN RECOVER A COMMAREA A PRIOR RETURN     *
+002498*                   PASSED BACK.  THE SCREEN ID NOW LIVES IN        *
+002499*                   DFHCOMMAREA IN THE LINKAGE SECTION, PASSED IN   *
+002521*                  VIA PROCEDURE DIVISION USING AND HANDED BACK     *
+002522*                  ON EVERY RETURN'S COMMAREA/LENGTH OPTIONS.       *
+002523*                  ALSO, AUD-TIME-STAMP (HALF OF THE AUDIT          *
+002524*                  RECORD'S UNIQUE KEY) NOW COMES FROM THE SAME     *
+002525*                  ASKTIME/FORMATTIME CALL AS AUD-RUN-DATE, AT      *
+002526*                  HUNDREDTHS-OF-A-SECOND RESOLUTION, INSTEAD OF    *
+002527*                  THE ONE-SECOND-GRANULARITY EIBTIME -- TWO        *
+002528*                  ONLINE CALCULATIONS OF THE SAME NUMBER IN THE    *
+002529*                  SAME CLOCK SECOND NO LONGER COLLIDE ON AUD-KEY.  *
+002530*  2026-08-09 RSK   THIRD REVIEW PASS: 2000-PROCESS-ENTRY-SCREEN    *
+002531*                  WAS SETTING ERRMSGO ON A FAILED RECEIVE MAP,     *
+002532*                  THEN PERFORMING 1000-SEND-ENTRY-SCREEN, WHOSE     *
+002533*                  OWN MOVE LOW-VALUES TO FACTM1O WIPED THE          *
+002534*                  MESSAGE OUT BEFORE THE SEND MAP EVER RAN -- THE   *
+002535*                  OPERATOR NEVER SAW IT.  THE ERROR PATH NOW HAS    *
+002536*                  ITS OWN PARAGRAPH, 2050-SEND-ENTRY-SCREEN-        *
+002537*                  ERROR.  WO-SRCH-NUMBER = 0 WAS ALSO BEING USED    *
+002538*                  TO MEAN BOTH "FIELD LEFT BLANK" AND "OPERATOR     *
+002539*                  SEARCHED FOR 0" -- SINCE 0! = 1 IS A REAL AUDIT   *
+002540*                  RECORD, A SEARCH FOR 0 WAS MATCHING EVERYTHING    *
+002541*                  INSTEAD OF FILTERING.  A SEPARATE WO-NUM-         *
+002542*                  SEARCH-ENTERED SWITCH NOW TRACKS WHETHER A        *
+002543*                  NUMBER WAS KEYED, INDEPENDENT OF ITS VALUE.       *
+002544*                  RESULTO WAS ALSO PRINTING THE FACTORIAL AS A      *
+002545*                  36-DIGIT STRING OF LEADING ZEROS, UNLIKE EVERY    *
+002546*                  OTHER FACTORIAL DISPLAY IN THE SYSTEM -- IT NOW   *
+002547*                  GOES THROUGH A NEW WO-RS-FACTORIAL ZERO-          *
+002548*                  SUPPRESSED EDIT FIELD FIRST, MATCHING WO-DL-      *
+002549*                  FACTORIAL ON THE HISTORY DETAIL LINE.  FINALLY,   *
+002550*                  REMOVED A DEAD MOVE -1 TO NUMBERL IN 1000-SEND-   *
+002551*                  ENTRY-SCREEN -- THE MAP ALREADY CURSORS VIA       *
+002552*                  NUMBER'S OWN ATTRB=(NUM,UNPROT,IC) AND THE SEND   *
+002553*                  MAP HAS NO CURSOR OPTION TO ACT ON IT.            *
+002400***************************************************************
+002500 ENVIRONMENT DIVISION.
+002600 CONFIGURATION SECTION.
+002700 SOURCE-COMPUTER.    IBM-370.
+002800 OBJECT-COMPUTER.    IBM-370.
+002900*
+003000***************************************************************
+003100*                                                             *
+003200* DATA DIVISION.                                              *
+003300*                                                             *
+003400***************************************************************
+003500 DATA DIVISION.
+003600 WORKING-STORAGE SECTION.
+003700***************************************************************
+003800*    BMS SYMBOLIC MAPS                                        *
+003900***************************************************************
+004000 COPY FACTMAPS.
+004100*
+004200***************************************************************
+004300*    AUDIT TRAIL RECORD LAYOUT (SHARED WITH THE BATCH PROGRAM) *
+004400***************************************************************
+004500 COPY FACTAUD.
+004600*
+004700***************************************************************
+004800*    RUN SWITCHES                                             *
+004900***************************************************************
+005000 77  WO-CALC-STATUS              PIC X(01)   VALUE "0".
+005100     88  WO-CALC-VALID                       VALUE "0".
+005200     88  WO-CALC-OVERFLOW                     VALUE "9".
+005300*
+005400 77  WO-BROWSE-SWITCH            PIC X(01)   VALUE "N".
+005500     88  WO-BROWSE-END                       VALUE "Y".
+005600*
+005700 77  WO-FOUND-SWITCH             PIC X(01)   VALUE "N".
+005800     88  WO-LINES-FOUND                      VALUE "Y".
+005900*
+006000***************************************************************
+006100*    FACTORIAL WORK FIELDS                                    *
+006200***************************************************************
+006300 01  WO-NUMBER                   PIC 9(03)          VALUE 0.
+006400 01  WO-FACTORIAL                PIC 9(36) COMP-3   VALUE 1.
+006410*    RESULTO ON THE MAP IS PIC X(36), NOT NUMERIC-EDITED, SINCE
+006420*    IT ALSO HAS TO CARRY 'OUT OF RANGE' ON OVERFLOW -- WO-RS-
+006430*    FACTORIAL IS WHERE THE ZERO SUPPRESSION HAPPENS BEFORE THE
+006440*    RESULT GOES TO THE MAP, MATCHING WO-DL-FACTORIAL'S EDIT
+006450*    PICTURE ON THE HISTORY DETAIL LINE.
+006460 01  WO-RS-FACTORIAL             PIC Z(35)9.
+006500 01  WO-COUNTER                  PIC 9(03) COMP     VALUE 1.
+006550*
+006560***************************************************************
+006570*    FACTORIAL WORK FIELDS - SHARED WITH FACTMATH.CPY          *
+006580*    THESE FIELD NAMES AND PICTURES MUST MATCH THE ONES        *
+006590*    CALCULATE-FACTORIAL USES IN FACTORIAL-CALCULATION.        *
+006595*    2100-CALCULATE-FACTORIAL BRIDGES WO-NUMBER/WO-FACTORIAL/   *
+006596*    WO-CALC-STATUS ABOVE TO THESE FIELDS AND BACK.             *
+006597***************************************************************
+006598 01  WS-NUMBER                   PIC 9(03).
+006599 01  WS-FACTORIAL                PIC 9(36) COMP-3   VALUE 1.
+006601 01  WS-COUNTER                  PIC 9(03) COMP     VALUE 1.
+006602 77  WS-CALC-STATUS              PIC X(01)   VALUE "0".
+006603     88  WS-CALC-VALID                       VALUE "0".
+006604     88  WS-CALC-OVERFLOW                     VALUE "9".
+006600*
+006700***************************************************************
+006800*    HISTORY LOOKUP WORK FIELDS                                *
+006900***************************************************************
+007000 77  WO-SRCH-NUMBER              PIC 9(03)          VALUE 0.
+007010*    WO-SRCH-NUMBER = 0 IS A VALID SEARCH VALUE (0! = 1 IS A
+007020*    REAL AUDIT RECORD), SO "FIELD LEFT BLANK" IS TRACKED
+007030*    SEPARATELY HERE RATHER THAN BY COLLAPSING IT INTO THE
+007040*    NUMBER ITSELF.
+007050 77  WO-NUM-SWITCH               PIC X(01)          VALUE "N".
+007060     88  WO-NUM-SEARCH-ENTERED               VALUE "Y".
+007100 77  WO-SRCH-DATE                PIC 9(08)          VALUE 0.
+007200 77  WO-LINE-COUNT               PIC 9(02) COMP     VALUE 0.
+007300 01  WO-DETAIL-LINE.
+007400     05  WO-DL-NUMBER            PIC ZZ9.
+007500     05  FILLER                  PIC X(02)   VALUE SPACES.
+007600     05  WO-DL-FACTORIAL         PIC Z(35)9.
+007700     05  FILLER                  PIC X(02)   VALUE SPACES.
+007800     05  WO-DL-STATUS            PIC X(15).
+007900     05  FILLER                  PIC X(02)   VALUE SPACES.
+008000     05  WO-DL-RUN-DATE          PIC 9(08).
+008100*
+009100***************************************************************
+009200*    RESPONSE / ATTRIBUTE WORK AREAS                           *
+009300***************************************************************
+009400 77  WO-RESP                     PIC S9(08) COMP.
+009500 77  WO-LENGTH                   PIC S9(04) COMP.
+009550 77  WO-ABSTIME                  PIC S9(15) COMP-3.
+009600*
+009650***************************************************************
+009660*                                                             *
+009670* LINKAGE SECTION.                                            *
+009680*                                                             *
+009690***************************************************************
+009700 LINKAGE SECTION.
+009710***************************************************************
+009720*    DFHCOMMAREA CARRIES THE CURRENT SCREEN ID ACROSS           *
+009730*    PSEUDO-CONVERSATIONAL TRANSACTION INVOCATIONS -- CICS      *
+009740*    HANDS IT BACK ON RE-ENTRY EXACTLY AS IT WAS GIVEN TO THE   *
+009750*    PRIOR RETURN'S COMMAREA() OPTION.  WORKING-STORAGE DOES    *
+009760*    NOT SURVIVE ACROSS TASKS, SO THE SCREEN ID CANNOT LIVE     *
+009770*    THERE.                                                    *
+009780***************************************************************
+009790 01  DFHCOMMAREA.
+009800     05  WO-CA-SCREEN-ID         PIC X(01).
+009810         88  WO-CA-ENTRY-SCREEN          VALUE "1".
+009820         88  WO-CA-HISTORY-SCREEN        VALUE "2".
+009900*
+010000***************************************************************
+010050*                                                             *
+010060* PROCEDURE DIVISION.                                         *
+010070*                                                             *
+010100***************************************************************
+010200 PROCEDURE DIVISION USING DFHCOMMAREA.
+010300***************************************************************
+010400* 0000-MAINLINE.                                              *
+010500*     ENTRY POINT FOR EVERY INVOCATION OF TRANSACTION FACT.    *
+010600*     ON FIRST ENTRY (NO COMMAREA) SENDS THE ENTRY SCREEN.     *
+010700*     ON RE-ENTRY, RECEIVES THE SCREEN THE USER LAST SAW AND    *
+010800*     DISPATCHES ON THE AID KEY PRESSED.                       *
+010900***************************************************************
+011000 0000-MAINLINE.
+011100     IF EIBCALEN = 0
+011200         PERFORM 1000-SEND-ENTRY-SCREEN THRU 1000-EXIT
+011300     ELSE
+011700         EVALUATE TRUE
+011800             WHEN EIBAID = DFHPF3
+011900                 PERFORM 8000-END-SESSION THRU 8000-EXIT
+012000             WHEN WO-CA-ENTRY-SCREEN AND EIBAID = DFHPF4
+012100                 PERFORM 3000-SEND-HISTORY-SCREEN THRU 3000-EXIT
+012200             WHEN WO-CA-HISTORY-SCREEN AND EIBAID = DFHPF4
+012300                 PERFORM 1000-SEND-ENTRY-SCREEN THRU 1000-EXIT
+012400             WHEN WO-CA-ENTRY-SCREEN AND EIBAID = DFHENTER
+012500                 PERFORM 2000-PROCESS-ENTRY-SCREEN THRU 2000-EXIT
+012600             WHEN WO-CA-HISTORY-SCREEN AND EIBAID = DFHENTER
+012700                 PERFORM 4000-PROCESS-HISTORY-SCREEN THRU
+012710                     4000-EXIT
+012800             WHEN OTHER
+012900                 PERFORM 1000-SEND-ENTRY-SCREEN THRU 1000-EXIT
+013000         END-EVALUATE
+013100     END-IF.
+013200 0000-EXIT.
+013300     EXIT.
+013400*
+013500***************************************************************
+013600* 1000-SEND-ENTRY-SCREEN.                                      *
+013700*     SENDS MAP FACTM1 (BLANK) AND RETURNS, TELLING CICS TO     *
+013800*     RE-DRIVE THIS PROGRAM ON THE NEXT INPUT WITH THE ENTRY    *
+013900*     SCREEN ID SAVED IN THE COMMAREA.                          *
+014000***************************************************************
+014100 1000-SEND-ENTRY-SCREEN.
+014200     MOVE LOW-VALUES TO FACTM1O
+014400     EXEC CICS
+014500         SEND MAP('FACTM1') MAPSET('FACTMAP') ERASE
+014600         FREEKB
+014700     END-EXEC
+014800     SET WO-CA-ENTRY-SCREEN TO TRUE
+014900     EXEC CICS
+015000         RETURN TRANSID('FACT')
+015100             COMMAREA(DFHCOMMAREA) LENGTH(1)
+015200     END-EXEC.
+015300 1000-EXIT.
+015400     EXIT.
+015500*
+015600***************************************************************
+015700* 2000-PROCESS-ENTRY-SCREEN.                                   *
+015800*     RECEIVES THE NUMBER KEYED ON MAP FACTM1, CALCULATES THE   *
+015900*     FACTORIAL IN LINE (SAME LOGIC AS THE BATCH PROGRAM'S      *
+016000*     CALCULATE-FACTORIAL PARAGRAPH), RE-SENDS THE MAP WITH THE *
+016100*     RESULT FILLED IN, AND WRITES AN AUDIT TRAIL RECORD.       *
+016200***************************************************************
+016300 2000-PROCESS-ENTRY-SCREEN.
+016400     EXEC CICS
+016500         RECEIVE MAP('FACTM1') MAPSET('FACTMAP')
+016600             RESP(WO-RESP)
+016700     END-EXEC
+016800     IF WO-RESP NOT = DFHRESP(NORMAL)
+016900         PERFORM 2050-SEND-ENTRY-SCREEN-ERROR THRU 2050-EXIT
+017100         GO TO 2000-EXIT
+017200     END-IF
+017300     MOVE NUMBERI TO WO-NUMBER
+017400     PERFORM 2100-CALCULATE-FACTORIAL THRU 2100-EXIT
+017500     PERFORM 2200-WRITE-AUDIT-RECORD THRU 2200-EXIT
+017600     MOVE LOW-VALUES TO FACTM1O
+017700     MOVE WO-NUMBER TO NUMBERO
+017800     IF WO-CALC-OVERFLOW
+017900         MOVE 'OUT OF RANGE' TO RESULTO
+018000         MOVE 'OVERFLOW' TO STATUSO
+018100     ELSE
+018150         MOVE WO-FACTORIAL TO WO-RS-FACTORIAL
+018200         MOVE WO-RS-FACTORIAL TO RESULTO
+018300         MOVE 'OK' TO STATUSO
+018400     END-IF
+018500     EXEC CICS
+018600         SEND MAP('FACTM1') MAPSET('FACTMAP') DATAONLY
+018700         FREEKB
+018800     END-EXEC
+018900     SET WO-CA-ENTRY-SCREEN TO TRUE
+019000     EXEC CICS
+019100         RETURN TRANSID('FACT')
+019200             COMMAREA(DFHCOMMAREA) LENGTH(1)
+019300     END-EXEC.
+019400 2000-EXIT.
+019500     EXIT.
+019600*
+019610***************************************************************
+019620*    2050-SEND-ENTRY-SCREEN-ERROR.                                
+019630*    RE-SENDS THE BLANK ENTRY SCREEN WITH AN ERROR MESSAGE         
+019640*    FILLED IN.  THIS IS ITS OWN PARAGRAPH RATHER THAN A PERFORM   
+019650*    OF 1000-SEND-ENTRY-SCREEN BECAUSE THAT PARAGRAPH'S OWN        
+019660*    MOVE LOW-VALUES TO FACTM1O WOULD WIPE OUT ERRMSGO BEFORE       
+019670*    THE SEND MAP EVER EXECUTED.                                    
+019680***************************************************************
+019690 2050-SEND-ENTRY-SCREEN-ERROR.
+019691     MOVE LOW-VALUES TO FACTM1O
+019692     MOVE 'PLEASE KEY IN A NUMBER 0-999' TO ERRMSGO
+019693     EXEC CICS
+019694         SEND MAP('FACTM1') MAPSET('FACTMAP') ERASE
+019695         FREEKB
+019696     END-EXEC
+019697     SET WO-CA-ENTRY-SCREEN TO TRUE
+019698     EXEC CICS
+019699         RETURN TRANSID('FACT')
+019700             COMMAREA(DFHCOMMAREA) LENGTH(1)
+019701     END-EXEC.
+019702 2050-EXIT.
+019703     EXIT.
+019704*
+019705***************************************************************
+019800* 2100-CALCULATE-FACTORIAL.                                    *
+019900*     COMPUTES WO-FACTORIAL FOR WO-NUMBER BY BRIDGING TO THE    *
+019950*     SHARED CALCULATE-FACTORIAL PARAGRAPH IN FACTMATH.CPY,     *
+019960*     THE SAME LOGIC THE BATCH PROGRAM USES.                    *
+020100***************************************************************
+020200 2100-CALCULATE-FACTORIAL.
+020300     MOVE WO-NUMBER TO WS-NUMBER
+020400     PERFORM CALCULATE-FACTORIAL THRU CALCULATE-FACTORIAL-EXIT
+020500     MOVE WS-FACTORIAL   TO WO-FACTORIAL
+020600     MOVE WS-CALC-STATUS TO WO-CALC-STATUS.
+021800 2100-EXIT.
+021900     EXIT.
+022000*
+022100***************************************************************
+022200* 2200-WRITE-AUDIT-RECORD.                                     *
+022300*     WRITES ONE FACTAUD RECORD FOR THE ONLINE CALCULATION,     *
+022400*     THE SAME AS THE BATCH PROGRAM DOES FOR EACH CARD READ.    *
+022410*     AUD-KEY (NUMBER/RUN DATE/TIME STAMP) IS THE RECORD KEY -  *
+022420*     AUD-NUMBER ALONE IS NOT UNIQUE SINCE THE SAME NUMBER CAN  *
+022430*     BE CALCULATED MORE THAN ONCE.                             *
+022500***************************************************************
+022600 2200-WRITE-AUDIT-RECORD.
+022700     MOVE WO-NUMBER      TO AUD-NUMBER
+022800     MOVE WO-CALC-STATUS TO AUD-STATUS
+022900     IF WO-CALC-OVERFLOW
+023000         MOVE ZERO TO AUD-FACTORIAL
+023100     ELSE
+023200         MOVE WO-FACTORIAL TO AUD-FACTORIAL
+023300     END-IF
+023400     EXEC CICS
+023500         ASKTIME ABSTIME(WO-ABSTIME)
+023600     END-EXEC
+023700     EXEC CICS
+023800         FORMATTIME ABSTIME(WO-ABSTIME)
+023900             YYYYMMDD(AUD-RUN-DATE)
+024000     END-EXEC
+024010*    AUD-TIME-STAMP TAKES THE LOW-ORDER DIGITS OF WO-ABSTIME,
+024020*    NOT EIBTIME, SO TWO CALCULATIONS OF THE SAME NUMBER IN THE
+024030*    SAME CLOCK SECOND STILL GET DIFFERENT AUD-KEY VALUES.
+024040*    WO-ABSTIME IS A FINE-GRAINED, MONOTONICALLY INCREASING
+024045*    CLOCK VALUE; MOVING IT INTO THE NARROWER AUD-TIME-STAMP
+024047*    KEEPS ITS LOW-ORDER (FASTEST-CHANGING) DIGITS.
+024050     MOVE WO-ABSTIME TO AUD-TIME-STAMP
+024100     MOVE EIBTRMID TO AUD-JOB-USERID
+024200     EXEC CICS
+024300         WRITE FILE('FACTAUD') FROM(FD-AUDIT-RECORD)
+024400             RIDFLD(AUD-KEY) RESP(WO-RESP)
+024500     END-EXEC
+024510     IF WO-RESP NOT = DFHRESP(NORMAL)
+024520         DISPLAY 'FACTAUD WRITE FAILED, RESP=' WO-RESP
+024525         EXEC CICS
+024526             ABEND ABCODE('FAUD') NODUMP
+024527         END-EXEC
+024530     END-IF.
+024600 2200-EXIT.
+024700     EXIT.
+024800*
+024900***************************************************************
+025000* 3000-SEND-HISTORY-SCREEN.                                    *
+025100*     SENDS MAP FACTM2 (BLANK) SO THE USER CAN KEY A NUMBER     *
+025200*     AND/OR A RUN DATE TO SEARCH THE AUDIT TRAIL BY.           *
+025300***************************************************************
+025400 3000-SEND-HISTORY-SCREEN.
+025500     MOVE LOW-VALUES TO FACTM2O
+025600     EXEC CICS
+025700         SEND MAP('FACTM2') MAPSET('FACTMAP') ERASE
+025800         FREEKB
+025900     END-EXEC
+026000     SET WO-CA-HISTORY-SCREEN TO TRUE
+026100     EXEC CICS
+026200         RETURN TRANSID('FACT')
+026300             COMMAREA(DFHCOMMAREA) LENGTH(1)
+026400     END-EXEC.
+026500 3000-EXIT.
+026600     EXIT.
+026700*
+026800***************************************************************
+026900* 4000-PROCESS-HISTORY-SCREEN.                                 *
+027000*     RECEIVES THE SEARCH KEYS FROM MAP FACTM2, BROWSES THE     *
+028000*     FACTAUD FILE, AND RE-SENDS THE MAP WITH UP TO TEN         *
+028100*     MATCHING DETAIL LINES FILLED IN.                          *
+028200***************************************************************
+028300 4000-PROCESS-HISTORY-SCREEN.
+028400     EXEC CICS
+028500         RECEIVE MAP('FACTM2') MAPSET('FACTMAP')
+028600             RESP(WO-RESP)
+028700     END-EXEC
+028900     MOVE ZERO TO WO-SRCH-NUMBER WO-SRCH-DATE
+028950     MOVE 'N' TO WO-NUM-SWITCH
+029000     IF SRCHNUML > 0
+029010         SET WO-NUM-SEARCH-ENTERED TO TRUE
+029100         MOVE SRCHNUMI TO WO-SRCH-NUMBER
+029200     END-IF
+029300     IF SRCHDTEL > 0
+029400         MOVE SRCHDTEI TO WO-SRCH-DATE
+029500     END-IF
+029600     MOVE LOW-VALUES TO FACTM2O
+029700     MOVE WO-SRCH-NUMBER TO SRCHNUMO
+029800     MOVE WO-SRCH-DATE TO SRCHDTEO
+029900     PERFORM 4100-BROWSE-AUDIT-FILE THRU 4100-EXIT
+030000     IF WO-LINES-FOUND
+031000         MOVE SPACES TO HERRMSGO
+032000     ELSE
+033000         MOVE 'NO MATCHING AUDIT RECORDS FOUND' TO HERRMSGO
+034000     END-IF
+034100     EXEC CICS
+034200         SEND MAP('FACTM2') MAPSET('FACTMAP') DATAONLY
+034300         FREEKB
+034400     END-EXEC
+034500     SET WO-CA-HISTORY-SCREEN TO TRUE
+034600     EXEC CICS
+034700         RETURN TRANSID('FACT')
+034800             COMMAREA(DFHCOMMAREA) LENGTH(1)
+034900     END-EXEC.
+035000 4000-EXIT.
+035100     EXIT.
+035200*
+035300***************************************************************
+035400* 4100-BROWSE-AUDIT-FILE.                                      *
+035410*     FACTAUX IS THE ALTERNATE-INDEX PATH OVER FACTAUD, KEYED   *
+035420*     ON AUD-NUMBER WITH DUPLICATES, DEFINED IN THE FCT/CSD      *
+035430*     ALONGSIDE FACTAUD ITSELF.  THE BROWSE GOES AGAINST THAT    *
+035440*     PATH RATHER THAN FACTAUD'S OWN RECORD KEY (AUD-KEY),       *
+035450*     SINCE THE HISTORY SCREEN SEARCHES BY NUMBER, NOT BY THE    *
+035460*     NUMBER/RUN DATE/TIME STAMP COMBINATION.                    *
+035500*     STARTS A BROWSE OF FACTAUX FROM THE LOWEST KEY, READS      *
+035600*     SEQUENTIALLY, AND MOVES EACH RECORD THAT MATCHES THE       *
+035700*     SEARCH CRITERIA (NUMBER AND/OR RUN DATE, EITHER OF WHICH   *
+035800*     MAY BE LEFT BLANK TO MEAN "ANY" -- A BLANK NUMBER FIELD     *
+035850*     IS TRACKED SEPARATELY FROM AN ENTERED 0, SINCE 0! = 1 IS    *
+035870*     A VALID SEARCH TARGET) INTO THE NEXT DETAIL LINE, UP TO     *
+035900*     TEN LINES.                                                 *
+036000***************************************************************
+036100 4100-BROWSE-AUDIT-FILE.
+036200     MOVE 'N' TO WO-BROWSE-SWITCH
+036300     MOVE 'N' TO WO-FOUND-SWITCH
+036400     MOVE 0 TO WO-LINE-COUNT
+036500     MOVE LOW-VALUES TO AUD-NUMBER
+036600     EXEC CICS
+036700         STARTBR FILE('FACTAUX') RIDFLD(AUD-NUMBER)
+036800             GTEQ RESP(WO-RESP)
+036900     END-EXEC
+037000     IF WO-RESP NOT = DFHRESP(NORMAL)
+037100         MOVE 'Y' TO WO-BROWSE-SWITCH
+037200     END-IF
+037300     PERFORM 4110-BROWSE-ONE-RECORD THRU 4110-EXIT
+037400         UNTIL WO-BROWSE-END OR WO-LINE-COUNT = 10
+037500     IF WO-RESP = DFHRESP(NORMAL)
+037600         EXEC CICS
+037700             ENDBR FILE('FACTAUX')
+037800         END-EXEC
+037900     END-IF.
+038000 4100-EXIT.
+038100     EXIT.
+038200*
+038300***************************************************************
+038400* 4110-BROWSE-ONE-RECORD.                                      *
+038500*     READS THE NEXT AUDIT RECORD IN THE BROWSE, TESTS IT       *
+038600*     AGAINST THE SEARCH CRITERIA, AND FORMATS A DETAIL LINE     *
+038700*     WHEN IT MATCHES.                                          *
+038800***************************************************************
+038900 4110-BROWSE-ONE-RECORD.
+039000     EXEC CICS
+039100         READNEXT FILE('FACTAUX') INTO(FD-AUDIT-RECORD)
+039200             RIDFLD(AUD-NUMBER) RESP(WO-RESP)
+039300     END-EXEC
+039400     IF WO-RESP NOT = DFHRESP(NORMAL)
+039500         SET WO-BROWSE-END TO TRUE
+039600         GO TO 4110-EXIT
+039700     END-IF
+039800     IF WO-NUM-SEARCH-ENTERED
+039900             AND AUD-NUMBER NOT = WO-SRCH-NUMBER
+040000         GO TO 4110-EXIT
+040100     END-IF
+040200     IF WO-SRCH-DATE NOT = 0
+040300             AND AUD-RUN-DATE NOT = WO-SRCH-DATE
+040400         GO TO 4110-EXIT
+040500     END-IF
+040600     ADD 1 TO WO-LINE-COUNT
+040700     SET WO-LINES-FOUND TO TRUE
+040800     MOVE AUD-NUMBER     TO WO-DL-NUMBER
+040900     IF AUD-STATUS-OVERFLOW
+041000         MOVE ZERO             TO WO-DL-FACTORIAL
+041100         MOVE 'OVERFLOW'       TO WO-DL-STATUS
+041200     ELSE
+041300         MOVE AUD-FACTORIAL   TO WO-DL-FACTORIAL
+041400         MOVE 'OK'             TO WO-DL-STATUS
+041500     END-IF
+041600     MOVE AUD-RUN-DATE   TO WO-DL-RUN-DATE
+041700     EVALUATE WO-LINE-COUNT
+041800         WHEN 1  MOVE WO-DETAIL-LINE TO LINE01O
+041900         WHEN 2  MOVE WO-DETAIL-LINE TO LINE02O
+042000         WHEN 3  MOVE WO-DETAIL-LINE TO LINE03O
+042100         WHEN 4  MOVE WO-DETAIL-LINE TO LINE04O
+042200         WHEN 5  MOVE WO-DETAIL-LINE TO LINE05O
+042300         WHEN 6  MOVE WO-DETAIL-LINE TO LINE06O
+042400         WHEN 7  MOVE WO-DETAIL-LINE TO LINE07O
+042500         WHEN 8  MOVE WO-DETAIL-LINE TO LINE08O
+042600         WHEN 9  MOVE WO-DETAIL-LINE TO LINE09O
+042700         WHEN 10 MOVE WO-DETAIL-LINE TO LINE10O
+042800     END-EVALUATE.
+042900 4110-EXIT.
+043000     EXIT.
+043100*
+043200***************************************************************
+043300* 8000-END-SESSION.                                            *
+043400*     PF3 WAS PRESSED -- SENDS A GOOD-BYE MESSAGE AND RETURNS    *
+043500*     WITHOUT A TRANSID, ENDING THE PSEUDO-CONVERSATION.         *
+043600***************************************************************
+043700 8000-END-SESSION.
+043800     EXEC CICS
+043900         SEND TEXT FROM('FACTORIAL-CALCULATION SESSION ENDED')
+044000             ERASE FREEKB
+044100     END-EXEC
+044200     EXEC CICS
+044300         RETURN
+044400     END-EXEC.
+044500 8000-EXIT.
+044600     EXIT.
+044700*
+044800***************************************************************
+044900*    SHARED FACTORIAL CALCULATION LOGIC                        *
+045000*    SAME PARAGRAPH THE BATCH PROGRAMS USE, SO THE ONLINE       *
+045100*    TRANSACTION CAN NEVER DRIFT OUT OF STEP WITH THE BATCH     *
+045200*    CALCULATION RULES.                                        *
+045300***************************************************************
+045400 COPY FACTMATH.
