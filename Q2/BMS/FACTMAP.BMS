@@ -0,0 +1,126 @@
+***********************************************************************
+*
+*   FACTMAP.BMS
+*   BMS MAPSET FOR THE FACTORIAL-CALCULATION ONLINE TRANSACTION
+*   (FACT).  FACTM1 IS THE ENTRY SCREEN AND FACTM2 IS THE HISTORY
+*   LOOKUP SCREEN -- BOTH MAPS ARE DRIVEN BY THE SAME FACT
+*   TRANSACTION, WITH FACTCICS.COB SWITCHING BETWEEN THEM ON A
+*   SCREEN-ID FLAG CARRIED IN DFHCOMMAREA ACROSS THE PSEUDO-
+*   CONVERSATIONAL RETURN/RE-INVOKE, NOT BY A SEPARATE TRANSACTION.
+*
+*   MODIFICATION HISTORY
+*   DATE       INIT  DESCRIPTION
+*   ---------- ----  -------------------------------------
+*   2026-08-09 RSK   INITIAL VERSION.
+*   2026-08-09 RSK   REFORMATTED INTO REAL BMS ASSEMBLER COLUMNS --
+*                    LABEL IN COLUMN 1, CONTINUATION MARK IN COLUMN
+*                    72.  PREVIOUSLY BORROWED COBOL-STYLE SEQUENCE
+*                    NUMBERS IN COLUMNS 1-6 PUSHED LABELS TO COLUMN
+*                    8 AND LEFT THE CONTINUATION X SHORT OF COLUMN
+*                    72 ON MOST STATEMENTS.
+*   2026-08-09 RSK   CORRECTED THE HEADER COMMENT'S CLAIM OF A
+*                    SEPARATE FACH HISTORY TRANSACTION -- THERE IS
+*                    ONLY ONE TRANSACTION (FACT); THE TWO SCREENS
+*                    SHARE IT VIA THE COMMAREA SCREEN-ID FLAG.
+*
+***********************************************************************
+FACTMAP  DFHMSD TYPE=&SYSPARM,                                         X
+         MODE=INOUT,                                                   X
+         LANG=COBOL,                                                   X
+         STORAGE=AUTO,                                                 X
+         CTRL=(FREEKB,FRSET),                                          X
+         TIOAPFX=YES
+*
+***********************************************************************
+* FACTM1 - FACTORIAL ENTRY SCREEN.
+***********************************************************************
+FACTM1   DFHMDI SIZE=(24,80),                                          X
+         LINE=1,                                                       X
+         COLUMN=1
+*
+         DFHMDF POS=(1,30),                                            X
+         LENGTH=20,                                                    X
+         ATTRB=(PROT,BRT),                                             X
+         INITIAL='FACTORIAL CALCULATION'
+*
+NUMBER   DFHMDF POS=(3,10),                                            X
+         LENGTH=3,                                                     X
+         ATTRB=(NUM,UNPROT,IC),                                        X
+         PICOUT='999'
+*
+         DFHMDF POS=(3,20),                                            X
+         LENGTH=25,                                                    X
+         ATTRB=PROT,                                                   X
+         INITIAL='<-- ENTER A NUMBER, PRESS ENTER'
+*
+RESULT   DFHMDF POS=(5,10),                                            X
+         LENGTH=36,                                                    X
+         ATTRB=(PROT,BRT)
+*
+STATUS   DFHMDF POS=(7,10),                                            X
+         LENGTH=15,                                                    X
+         ATTRB=PROT
+*
+ERRMSG   DFHMDF POS=(22,1),                                            X
+         LENGTH=79,                                                    X
+         ATTRB=(PROT,BRT)
+*
+         DFHMDF POS=(24,1),                                            X
+         LENGTH=79,                                                    X
+         ATTRB=PROT,                                                   X
+         INITIAL='PF3=EXIT  PF4=HISTORY LOOKUP'
+*
+***********************************************************************
+* FACTM2 - AUDIT TRAIL HISTORY LOOKUP SCREEN.
+***********************************************************************
+FACTM2   DFHMDI SIZE=(24,80),                                          X
+         LINE=1,                                                       X
+         COLUMN=1
+*
+         DFHMDF POS=(1,25),                                            X
+         LENGTH=30,                                                    X
+         ATTRB=(PROT,BRT),                                             X
+         INITIAL='FACTORIAL AUDIT TRAIL LOOKUP'
+*
+SRCHNUM  DFHMDF POS=(3,20),                                            X
+         LENGTH=3,                                                     X
+         ATTRB=(NUM,UNPROT,IC),                                        X
+         PICOUT='999'
+*
+         DFHMDF POS=(3,25),                                            X
+         LENGTH=30,                                                    X
+         ATTRB=PROT,                                                   X
+         INITIAL='<-- NUMBER (OR BLANK)'
+*
+SRCHDTE  DFHMDF POS=(4,20),                                            X
+         LENGTH=8,                                                     X
+         ATTRB=(NUM,UNPROT),                                           X
+         PICOUT='99999999'
+*
+         DFHMDF POS=(4,30),                                            X
+         LENGTH=30,                                                    X
+         ATTRB=PROT,                                                   X
+         INITIAL='<-- RUN DATE YYYYMMDD (OR BLANK)'
+*
+LINE01   DFHMDF POS=(6,5), LENGTH=70, ATTRB=PROT
+LINE02   DFHMDF POS=(7,5), LENGTH=70, ATTRB=PROT
+LINE03   DFHMDF POS=(8,5), LENGTH=70, ATTRB=PROT
+LINE04   DFHMDF POS=(9,5), LENGTH=70, ATTRB=PROT
+LINE05   DFHMDF POS=(10,5), LENGTH=70, ATTRB=PROT
+LINE06   DFHMDF POS=(11,5), LENGTH=70, ATTRB=PROT
+LINE07   DFHMDF POS=(12,5), LENGTH=70, ATTRB=PROT
+LINE08   DFHMDF POS=(13,5), LENGTH=70, ATTRB=PROT
+LINE09   DFHMDF POS=(14,5), LENGTH=70, ATTRB=PROT
+LINE10   DFHMDF POS=(15,5), LENGTH=70, ATTRB=PROT
+*
+HERRMSG  DFHMDF POS=(22,1),                                            X
+         LENGTH=79,                                                    X
+         ATTRB=(PROT,BRT)
+*
+         DFHMDF POS=(24,1),                                            X
+         LENGTH=79,                                                    X
+         ATTRB=PROT,                                                   X
+         INITIAL='PF3=EXIT  PF4=BACK TO ENTRY SCREEN'
+*
+         DFHMSD TYPE=FINAL
+         END
